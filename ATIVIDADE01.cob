@@ -1,42 +1,112 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATIVIDADE01.
-      ******************************************************************
-      * Autor: VITORIA KELLY
-      * Data: 08-05-2025
-      * Assunto: CONVERSÃO DO DOLAR PARA REAL.
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-DOLAR       PIC 9(03)V99    VALUE ZEROS.
-       77  WRK-QUANT-DOLAR PIC 9(03)V99    VALUE ZEROS.
-       77  WRK-QUANT2      PIC Z.Z9,99     VALUE ZEROS.
-       77  WRK-RESULTADO   PIC 9(03)V99    VALUE ZEROS.
-       77  WRK-RESULTADO2  PIC Z.Z9,99     VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0100-RECEBER.
-           DISPLAY "DIGITE O VALOR DO DOLAR ATUAL :"
-           ACCEPT WRK-DOLAR.
-
-           DISPLAY "DIGITE A QUANTIDADE DE DOLARES A SER CONVERTIDO :"
-           ACCEPT WRK-QUANT-DOLAR.
-
-       0200-CALCULAR.
-
-           COMPUTE WRK-RESULTADO = WRK-DOLAR * WRK-QUANT-DOLAR.
-           MOVE WRK-RESULTADO TO WRK-RESULTADO2.
-           MOVE WRK-QUANT-DOLAR TO WRK-QUANT2.
-
-       0300-MOSTRAR.
-
-           DISPLAY "CONVERSAO DE " WRK-QUANT2 " DOLARES = "
-           WRK-RESULTADO2 " REAIS".
-
-       0400-FINALIZAR     SECTION.
-            STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATIVIDADE01.
+      ******************************************************************
+      * Autor: VITORIA KELLY
+      * Data: 08-05-2025
+      * Assunto: CONVERSAO DE MOEDA ESTRANGEIRA PARA REAL.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COTACOES ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\COTACOES.LOG.TXT"
+               ORGANIZATION    IS SEQUENTIAL
+               FILE STATUS     IS FS-COTACOES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COTACOES.
+       01  COTACOES-REG.
+           05 COTACOES-MOEDA      PIC X(03).
+           05 COTACOES-TAXA       PIC 9(03)V99.
+           05 COTACOES-QUANTIDADE PIC 9(05)V99.
+           05 COTACOES-RESULTADO  PIC 9(07)V99.
+           05 COTACOES-DATA       PIC X(08).
+
+       WORKING-STORAGE SECTION.
+      *    TABELA DE COTACOES CONHECIDAS (MOEDA + TAXA PARA REAL). SE A
+      *    MOEDA DIGITADA NAO ESTIVER NA TABELA, 0150-BUSCA-COTACAO NAO
+      *    ACHA NADA E 0100-RECEBER CAI NO PEDIDO MANUAL DE COTACAO.
+       01  TAB-COTACAO-DADOS.
+           05 FILLER               PIC X(08) VALUE 'USD00500'.
+           05 FILLER               PIC X(08) VALUE 'EUR00550'.
+           05 FILLER               PIC X(08) VALUE 'GBP00630'.
+       01  TAB-COTACAO REDEFINES TAB-COTACAO-DADOS.
+           05 TAB-COTACAO-ITEM OCCURS 3 TIMES INDEXED BY WRK-TAB-IDX.
+               10 TAB-MOEDA         PIC X(03).
+               10 TAB-TAXA          PIC 9(03)V99.
+
+       77  WRK-MOEDA       PIC X(03)        VALUE SPACES.
+       77  WRK-DOLAR       PIC 9(03)V99     VALUE ZEROS.
+       77  WRK-QUANT-DOLAR PIC 9(05)V99     VALUE ZEROS.
+       77  WRK-QUANT2      PIC ZZ.ZZ9,99    VALUE ZEROS.
+       77  WRK-RESULTADO   PIC 9(07)V99     VALUE ZEROS.
+       77  WRK-RESULTADO2  PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  FS-COTACOES     PIC 9(02)        VALUE ZEROS.
+       77  WRK-TAB-ACHOU   PIC X(01)        VALUE 'N'.
+           88 TAB-ACHOU    VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0100-RECEBER.
+           DISPLAY "MOEDA (USD, EUR, GBP, ...) :"
+           ACCEPT WRK-MOEDA.
+
+           PERFORM 0150-BUSCA-COTACAO.
+           IF TAB-ACHOU
+               DISPLAY "COTACAO DE " WRK-MOEDA " PARA REAL (TABELA) : "
+                       WRK-DOLAR
+           ELSE
+               DISPLAY "DIGITE A COTACAO DE " WRK-MOEDA " PARA REAL :"
+               ACCEPT WRK-DOLAR
+           END-IF.
+
+           DISPLAY "DIGITE A QUANTIDADE DE " WRK-MOEDA
+                   " A SER CONVERTIDA :"
+           ACCEPT WRK-QUANT-DOLAR.
+
+      *    PROCURA A MOEDA DIGITADA NA TABELA DE COTACOES CONHECIDAS.
+       0150-BUSCA-COTACAO.
+           MOVE 'N' TO WRK-TAB-ACHOU.
+           MOVE ZEROS TO WRK-DOLAR.
+           PERFORM VARYING WRK-TAB-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-IDX > 3
+               IF TAB-MOEDA(WRK-TAB-IDX) = WRK-MOEDA
+                   MOVE TAB-TAXA(WRK-TAB-IDX) TO WRK-DOLAR
+                   MOVE 'S' TO WRK-TAB-ACHOU
+               END-IF
+           END-PERFORM.
+
+       0200-CALCULAR.
+
+           COMPUTE WRK-RESULTADO = WRK-DOLAR * WRK-QUANT-DOLAR.
+           MOVE WRK-RESULTADO TO WRK-RESULTADO2.
+           MOVE WRK-QUANT-DOLAR TO WRK-QUANT2.
+           PERFORM 0250-GRAVA-COTACAO.
+
+       0250-GRAVA-COTACAO.
+
+           OPEN EXTEND COTACOES.
+           IF FS-COTACOES = 35
+               OPEN OUTPUT COTACOES
+               CLOSE COTACOES
+               OPEN EXTEND COTACOES
+           END-IF.
+           MOVE WRK-MOEDA       TO COTACOES-MOEDA.
+           MOVE WRK-DOLAR       TO COTACOES-TAXA.
+           MOVE WRK-QUANT-DOLAR TO COTACOES-QUANTIDADE.
+           MOVE WRK-RESULTADO   TO COTACOES-RESULTADO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO COTACOES-DATA.
+           WRITE COTACOES-REG.
+           CLOSE COTACOES.
+
+       0300-MOSTRAR.
+
+           DISPLAY "CONVERSAO DE " WRK-QUANT2 " " WRK-MOEDA " = "
+           WRK-RESULTADO2 " REAIS".
+
+       0400-FINALIZAR     SECTION.
+            GOBACK.
