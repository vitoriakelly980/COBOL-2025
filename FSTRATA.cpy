@@ -0,0 +1,28 @@
+      ******************************************************************
+      *OBJETIVO: DECODIFICA FS-CLIENTES EM UMA MENSAGEM LEGIVEL, PARA
+      *          QUALQUER STATUS DIFERENTE DE ZERO NAO PASSAR EM SILENCIO.
+      *          COPY NA PROCEDURE DIVISION. REQUER QUE O PROGRAMA TENHA
+      *          FS-CLIENTES (PIC 9(02)) E WRK-FS-MSG (COPY FSMSGWS).
+      ******************************************************************
+       9050-TRATA-STATUS.
+           EVALUATE FS-CLIENTES
+             WHEN 00
+               MOVE "OPERACAO OK" TO WRK-FS-MSG
+             WHEN 10
+               MOVE "FIM DE ARQUIVO" TO WRK-FS-MSG
+             WHEN 21
+               MOVE "CHAVE FORA DE SEQUENCIA" TO WRK-FS-MSG
+             WHEN 22
+               MOVE "REGISTRO DUPLICADO" TO WRK-FS-MSG
+             WHEN 23
+               MOVE "REGISTRO NAO ENCONTRADO" TO WRK-FS-MSG
+             WHEN 35
+               MOVE "ARQUIVO NAO ENCONTRADO" TO WRK-FS-MSG
+             WHEN 37
+               MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-FS-MSG
+             WHEN 39
+               MOVE "ATRIBUTOS DO ARQUIVO CONFLITANTES" TO WRK-FS-MSG
+             WHEN OTHER
+               MOVE "ERRO DE ARQUIVO, STATUS=  " TO WRK-FS-MSG
+               MOVE FS-CLIENTES TO WRK-FS-MSG(27:2)
+           END-EVALUATE.
