@@ -0,0 +1,12 @@
+      ******************************************************************
+      *OBJETIVO: AREA DE TRABALHO PARA DECOMPOR UMA DATA AAAAMMDD EM
+      *          ANO/MES/DIA (VIDE DATASPLT.cpy). COPY NA WORKING-STORAGE
+      *          SECTION DO PROGRAMA.
+      ******************************************************************
+       77  WRK-DATA-RAW            PIC 9(08) VALUE ZEROS.
+       01  WRK-DATA-PARTES.
+           05 WRK-ANO              PIC 9(04).
+           05 WRK-MES              PIC 9(02).
+           05 WRK-DIA              PIC 9(02).
+       77  WRK-DATA-VALIDA         PIC X(01) VALUE 'S'.
+           88 WRK-DATA-OK          VALUE 'S'.
