@@ -1,37 +1,65 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM03.
-      ******************************************************************
-      * Autor: VITORIA KELLY
-      * Data:
-      * Assunto: VARIAVEL COM SINAL + MASCARA DE EDIÇÃO (Z)
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-VALOR1      PIC  9(03)V99     VALUE ZEROS.
-       77  WRK-VALOR2      PIC  9(03)V99     VALUE ZEROS.
-       77  WRK-RESULTADO   PIC  S9(03)V99    VALUE ZEROS.
-       77  WRK-RESULTADO2  PIC  Z.Z9,99      VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0100-RECEBER.
-           DISPLAY "DIGITE O VALOR 1 : "
-           ACCEPT WRK-VALOR1.
-
-           DISPLAY "DIGITE O VALOR 2 : "
-           ACCEPT WRK-VALOR2.
-
-       0200-CALCULAR.
-           COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2.
-           MOVE    WRK-RESULTADO TO WRK-RESULTADO2.
-
-       0300-MOSTRAR.
-           DISPLAY "RESULTADO FINAL : " WRK-RESULTADO2.
-
-       0400-FINALIZAR     SECTION.
-            STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM03.
+      ******************************************************************
+      * Autor: VITORIA KELLY
+      * Data:
+      * Assunto: VARIAVEL COM SINAL + MASCARA DE EDIÇÃO (Z)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-VALOR1      PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-VALOR2      PIC  S9(03)V99    VALUE ZEROS.
+       77  WRK-RESULTADO   PIC  S9(03)V99    VALUE ZEROS.
+       77  WRK-RESULTADO2  PIC  -ZZ9,99      VALUE ZEROS.
+       77  WRK-MODO        PIC  9(01)        VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL          SECTION.
+           PERFORM 0100-RECEBER.
+           IF WRK-MODO = 2
+               PERFORM 0250-LEDGER
+           ELSE
+               PERFORM 0200-CALCULAR
+           END-IF.
+           PERFORM 0300-MOSTRAR.
+           PERFORM 0400-FINALIZAR.
+
+       0100-RECEBER.
+           DISPLAY "1-SUBTRACAO UNICA  2-LEDGER (VARIOS LANCAMENTOS)"
+           ACCEPT WRK-MODO.
+
+           DISPLAY "DIGITE O VALOR 1 : "
+           ACCEPT WRK-VALOR1.
+           MOVE WRK-VALOR1 TO WRK-RESULTADO.
+
+           IF WRK-MODO NOT = 2
+               DISPLAY "DIGITE O VALOR 2 : "
+               ACCEPT WRK-VALOR2
+           END-IF.
+
+       0200-CALCULAR.
+           SUBTRACT WRK-VALOR2 FROM WRK-RESULTADO.
+
+       0250-LEDGER.
+           DISPLAY "DIGITE UM VALOR A SUBTRAIR (0 PARA FINALIZAR)"
+           ACCEPT WRK-VALOR2
+           PERFORM UNTIL WRK-VALOR2 EQUAL 0
+               PERFORM 0200-CALCULAR
+               MOVE WRK-RESULTADO TO WRK-RESULTADO2
+               DISPLAY "SALDO ATUAL : " WRK-RESULTADO2
+               DISPLAY "DIGITE UM VALOR A SUBTRAIR (0 PARA FINALIZAR)"
+               ACCEPT WRK-VALOR2
+           END-PERFORM.
+
+       0300-MOSTRAR.
+           MOVE WRK-RESULTADO TO WRK-RESULTADO2.
+           DISPLAY "RESULTADO FINAL : " WRK-RESULTADO2.
+
+       0400-FINALIZAR     SECTION.
+            GOBACK.
