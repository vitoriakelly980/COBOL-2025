@@ -1,51 +1,95 @@
-      ******************************************************************
-      * AUTOR:
-      * DATA:
-      * ASSUNTO:
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA15.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WRK-DATA.
-           05 WRK-ANO PIC 9(04) .
-           05 WRK-MES PIC 9(02) .
-           05 WRK-DIA PIC 9(02) .
-
-       01  WRK-MESES.
-           05 WRK-MES-EXT PIC X(9) OCCURS 12 TIMES.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL              SECTION.
-
-           PERFORM 0100-INICIALIZAR
-           PERFORM 0200-PROCESSAR
-           PERFORM 0300-FINALIZAR
-           STOP RUN.
-
-       0100-INICIALIZAR            SECTION.
-
-           ACCEPT WRK-DATA FROM DATE  YYYYMMDD.
-
-       0200-PROCESSAR              SECTION.
-           PERFORM 0250-MONTAMES
-           DISPLAY "----- DATA ATUALIZADA ----- "
-           DISPLAY WRK-DIA " DE " WRK-MES-EXT(WRK-MES)" DE " WRK-ANO.
-
-       0250-MONTAMES               SECTION.
-
-           MOVE "JANEIRO  " TO WRK-MES-EXT (01).
-           MOVE "FEVEREIRO" TO WRK-MES-EXT (02).
-           MOVE "MARCO"     TO WRK-MES-EXT (03).
-           MOVE "ABRIL"     TO WRK-MES-EXT (04).
-           MOVE "MAIO"      TO WRK-MES-EXT (05).
-           MOVE "JUNHO"     TO WRK-MES-EXT (06).
-           MOVE "JULHO"     TO WRK-MES-EXT (07).
-           MOVE "AGOSTO"    TO WRK-MES-EXT (08).
-           MOVE "SETEMBRO"  TO WRK-MES-EXT (09).
-           MOVE "OUTUBRO"   TO WRK-MES-EXT (10).
-           MOVE "NOVEMBRO"  TO WRK-MES-EXT (11).
-           MOVE "DEZEMBRO"  TO WRK-MES-EXT (12).
-
-       0300-FINALIZAR              SECTION.
+      ******************************************************************
+      * AUTOR:
+      * DATA:
+      * ASSUNTO:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA15.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       COPY DATAWS.
+
+       01  WRK-MESES.
+           05 WRK-MES-EXT PIC X(9) OCCURS 12 TIMES.
+
+       01  WRK-SEMANA.
+           05 WRK-DIA-EXT PIC X(12) OCCURS 7 TIMES.
+
+       77  WRK-OPCAO      PIC X(01) VALUE '1'.
+       77  WRK-DOW        PIC 9(01) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL              SECTION.
+
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+           GOBACK.
+
+       0100-INICIALIZAR            SECTION.
+
+           DISPLAY "1 - DATA DE HOJE   2 - INFORMAR UMA DATA".
+           ACCEPT WRK-OPCAO.
+           IF WRK-OPCAO = '2'
+               MOVE 'N' TO WRK-DATA-VALIDA
+               PERFORM UNTIL WRK-DATA-OK
+                   DISPLAY "DIGITE A DATA (AAAAMMDD) : "
+                   ACCEPT WRK-DATA-RAW
+                   PERFORM 9060-DATA-SPLIT
+                   IF NOT WRK-DATA-OK
+                       DISPLAY "DATA INVALIDA, DIGITE NOVAMENTE"
+                   END-IF
+               END-PERFORM
+           ELSE
+               ACCEPT WRK-DATA-RAW FROM DATE YYYYMMDD
+               PERFORM 9060-DATA-SPLIT
+           END-IF.
+
+       0200-PROCESSAR              SECTION.
+           PERFORM 0250-MONTAMES
+           PERFORM 0280-DIA-DA-SEMANA
+           DISPLAY "----- DATA ATUALIZADA ----- "
+           DISPLAY WRK-DIA " DE " WRK-MES-EXT(WRK-MES)" DE " WRK-ANO
+                   " (" WRK-DIA-EXT(WRK-DOW) ")".
+
+       0250-MONTAMES               SECTION.
+
+           MOVE "JANEIRO  " TO WRK-MES-EXT (01).
+           MOVE "FEVEREIRO" TO WRK-MES-EXT (02).
+           MOVE "MARCO"     TO WRK-MES-EXT (03).
+           MOVE "ABRIL"     TO WRK-MES-EXT (04).
+           MOVE "MAIO"      TO WRK-MES-EXT (05).
+           MOVE "JUNHO"     TO WRK-MES-EXT (06).
+           MOVE "JULHO"     TO WRK-MES-EXT (07).
+           MOVE "AGOSTO"    TO WRK-MES-EXT (08).
+           MOVE "SETEMBRO"  TO WRK-MES-EXT (09).
+           MOVE "OUTUBRO"   TO WRK-MES-EXT (10).
+           MOVE "NOVEMBRO"  TO WRK-MES-EXT (11).
+           MOVE "DEZEMBRO"  TO WRK-MES-EXT (12).
+
+      *    TABELA USADA PARA TRADUZIR O DIA DA SEMANA CALCULADO EM
+      *    0280-DIA-DA-SEMANA (1=DOMINGO ... 7=SABADO) PARA TEXTO.
+       0260-MONTASEMANA            SECTION.
+
+           MOVE "DOMINGO"        TO WRK-DIA-EXT (1).
+           MOVE "SEGUNDA-FEIRA"  TO WRK-DIA-EXT (2).
+           MOVE "TERCA-FEIRA"    TO WRK-DIA-EXT (3).
+           MOVE "QUARTA-FEIRA"   TO WRK-DIA-EXT (4).
+           MOVE "QUINTA-FEIRA"   TO WRK-DIA-EXT (5).
+           MOVE "SEXTA-FEIRA"    TO WRK-DIA-EXT (6).
+           MOVE "SABADO"         TO WRK-DIA-EXT (7).
+
+      *    CALCULA O DIA DA SEMANA DE WRK-DATA VIA FUNCTION
+      *    INTEGER-OF-DATE (1=DOMINGO ... 7=SABADO).
+       0280-DIA-DA-SEMANA          SECTION.
+
+           PERFORM 0260-MONTASEMANA.
+           COMPUTE WRK-DOW = FUNCTION MOD(
+                   FUNCTION INTEGER-OF-DATE(WRK-DATA-RAW), 7) + 1.
+
+       0300-FINALIZAR              SECTION.
+
+           GOBACK.
+
+       COPY DATASPLT.
