@@ -1,56 +1,75 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARQ002.
-      ******************************************************************
-      * AUTOR: VITORIA KELLY
-      * ASSUNTO: LEITURA DO ARQUIVO CLIENTES.DATE
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO
-           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.TXT"
-              FILE STATUS IS FS-CLIENTES.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID       PIC 9(04).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE PIC X(11).
-
-       WORKING-STORAGE SECTION.
-       77  FS-CLIENTES    PIC 9(02) VALUE ZEROS.
-       77  WRK-MSG-ERRO   PIC X(30) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       0000-PRINCIPAL        SECTION.
-           PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-
-       0100-INICIALIZAR      SECTION.
-           OPEN INPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-              MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-           PERFORM 9000-TRATA-ERRO
-           ELSE
-           DISPLAY "ARQUIVO OK".
-
-       0200-PROCESSAR        SECTION.
-           READ CLIENTES.
-           DISPLAY "ID...." REG-ID.
-           DISPLAY "NOME.." REG-NOME.
-           DISPLAY "TELE.." REG-TELEFONE.
-
-       0300-FINALIZAR        SECTION.
-
-           DISPLAY "FIM DE PROGRAMA".
-           CLOSE CLIENTES.
-
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
-           GOBACK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ002.
+      ******************************************************************
+      * AUTOR: VITORIA KELLY
+      * ASSUNTO: LEITURA DO ARQUIVO CLIENTES.DATE
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.TXT"
+              FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID       PIC 9(04).
+           05 REG-NOME     PIC X(20).
+           05 REG-TELEFONE PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       77  FS-CLIENTES    PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO   PIC X(30) VALUE SPACES.
+       77  WRK-BUSCA-ID   PIC 9(04) VALUE ZEROS.
+       77  WRK-ACHOU      PIC X(01) VALUE 'N'.
+           88 ACHOU       VALUE 'S'.
+           COPY FSMSGWS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL        SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+
+       0100-INICIALIZAR      SECTION.
+           DISPLAY "DIGITE O ID DO CLIENTE: ".
+           ACCEPT WRK-BUSCA-ID.
+           OPEN INPUT CLIENTES.
+           PERFORM 9050-TRATA-STATUS.
+           IF FS-CLIENTES NOT = 0
+              MOVE WRK-FS-MSG TO WRK-MSG-ERRO
+              PERFORM 9000-TRATA-ERRO
+           ELSE
+           DISPLAY "ARQUIVO OK".
+
+       0200-PROCESSAR        SECTION.
+           READ CLIENTES NEXT RECORD
+           PERFORM UNTIL FS-CLIENTES = 10 OR ACHOU
+               IF REG-ID = WRK-BUSCA-ID
+                   SET ACHOU TO TRUE
+                   DISPLAY "ID...." REG-ID
+                   DISPLAY "NOME.." REG-NOME
+                   DISPLAY "TELE.." REG-TELEFONE
+               ELSE
+                   READ CLIENTES NEXT RECORD
+               END-IF
+           END-PERFORM.
+           IF NOT ACHOU
+               DISPLAY "CLIENTE NAO ENCONTRADO: " WRK-BUSCA-ID
+           END-IF.
+
+       0300-FINALIZAR        SECTION.
+
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE CLIENTES.
+
+       COPY FSTRATA.
+
+       9000-TRATA-ERRO.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
