@@ -1,61 +1,112 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARQ003.
-      *============================================
-      *==  AUTOR: VITORIA KELLY
-      *==  DATA CRIACAO: 04-04-24
-      *==  OBJETIVO: LEITURA DE TODOS OS REGISTROS DO ARQUIVO CLIENTES.
-      *============================================
-
-       ENVIRONMENT    DIVISION.
-       CONFIGURATION  SECTION.
-       INPUT-OUTPUT   SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\cursocobol\DADOS\CLIENTES.txt"
-            FILE STATUS IS FS-CLIENTES.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID       PIC 9(04).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE PIC X(11).
-
-       WORKING-STORAGE SECTION.
-       77  FS-CLIENTES  PIC 9(02)  VALUE ZEROS.
-       77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       0000-PRINCIPAL                                           SECTION.
-           PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR
-           PERFORM 0300-FINALIZAR
-
-           STOP RUN.
-
-       0100-INICIALIZAR                                         SECTION.
-           OPEN INPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
-           END-IF.
-
-       0200-PROCESSAR                                           SECTION.
-              READ CLIENTES
-              IF FS-CLIENTES EQUAL 0
-                 PERFORM UNTIL FS-CLIENTES EQUAL 10
-                  DISPLAY "ID...   " REG-ID
-                  DISPLAY "NOME... " REG-NOME
-                  DISPLAY "FONE... " REG-TELEFONE
-              END-PERFORM
-              ELSE
-                  DISPLAY "ARQ. VAZIO"
-              END-IF.
-
-       0300-FINALIZAR                                           SECTION.
-           DISPLAY "FIM DE PROGRAMA"
-           CLOSE CLIENTES.
-
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
-           GOBACK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ003.
+      *============================================
+      *==  AUTOR: VITORIA KELLY
+      *==  DATA CRIACAO: 04-04-24
+      *==  OBJETIVO: LEITURA DE TODOS OS REGISTROS DO ARQUIVO CLIENTES.
+      *============================================
+
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "C:\cursocobol\DADOS\CLIENTES.txt"
+            FILE STATUS IS FS-CLIENTES.
+
+           SELECT ARQ-SAIDA ASSIGN TO
+           "C:\cursocobol\DADOS\CLIENTES.CSV.TXT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-SAIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID       PIC 9(04).
+           05 REG-NOME     PIC X(20).
+           05 REG-TELEFONE PIC X(11).
+
+       FD  ARQ-SAIDA.
+       01  SAIDA-REG       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  FS-CLIENTES  PIC 9(02)  VALUE ZEROS.
+       77  FS-SAIDA     PIC 9(02)  VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77  WRK-FORMATO  PIC X(01) VALUE '1'.
+       77  WRK-QTLIDO   PIC 9(05) VALUE ZEROS.
+       77  WRK-CSV-LINHA PIC X(40).
+           COPY FSMSGWS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                                           SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR                                         SECTION.
+           DISPLAY "SAIDA: 1-TELA  2-ARQUIVO CSV".
+           ACCEPT WRK-FORMATO.
+           IF WRK-FORMATO NOT = '2'
+               MOVE '1' TO WRK-FORMATO
+           END-IF.
+           OPEN INPUT CLIENTES.
+           PERFORM 9050-TRATA-STATUS.
+           IF FS-CLIENTES NOT = 0
+               MOVE WRK-FS-MSG TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           IF WRK-FORMATO = '2'
+               OPEN OUTPUT ARQ-SAIDA
+               MOVE "ID,NOME,TELEFONE" TO SAIDA-REG
+               WRITE SAIDA-REG
+           END-IF.
+
+       0200-PROCESSAR                                           SECTION.
+              READ CLIENTES
+              IF FS-CLIENTES EQUAL 0
+                 PERFORM UNTIL FS-CLIENTES EQUAL 10
+                  ADD 1 TO WRK-QTLIDO
+                  IF WRK-FORMATO = '2'
+                     MOVE SPACES TO WRK-CSV-LINHA
+                     STRING REG-ID        DELIMITED BY SIZE
+                            ','           DELIMITED BY SIZE
+                            REG-NOME      DELIMITED BY SIZE
+                            ','           DELIMITED BY SIZE
+                            REG-TELEFONE  DELIMITED BY SIZE
+                       INTO WRK-CSV-LINHA
+                     END-STRING
+                     MOVE WRK-CSV-LINHA TO SAIDA-REG
+                     WRITE SAIDA-REG
+                  ELSE
+                     DISPLAY "ID...   " REG-ID
+                     DISPLAY "NOME... " REG-NOME
+                     DISPLAY "FONE... " REG-TELEFONE
+                  END-IF
+                  READ CLIENTES NEXT
+              END-PERFORM
+              ELSE
+                  DISPLAY "ARQ. VAZIO"
+              END-IF.
+
+       0300-FINALIZAR                                           SECTION.
+           IF WRK-FORMATO = '2'
+               MOVE SPACES TO SAIDA-REG
+               STRING WRK-QTLIDO                DELIMITED BY SIZE
+                      " REGISTROS LIDOS"        DELIMITED BY SIZE
+                 INTO SAIDA-REG
+               END-STRING
+               WRITE SAIDA-REG
+               CLOSE ARQ-SAIDA
+           END-IF.
+           DISPLAY WRK-QTLIDO " REGISTROS LIDOS".
+           DISPLAY "FIM DE PROGRAMA"
+           CLOSE CLIENTES.
+
+       COPY FSTRATA.
+
+       9000-TRATA-ERRO.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
