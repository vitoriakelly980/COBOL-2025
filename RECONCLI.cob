@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCLI.
+      ******************************************************************
+      *OBJETIVO: JOB DE RECONCILIACAO ENTRE OS DOIS LAYOUTS QUE DESCREVEM
+      *          O MESMO CADASTRO DE CLIENTES: O EXTRATO SEQUENCIAL NO
+      *          FORMATO ARQ (REG-CLIENTES, VIDE ARQ001/ARQ002/ARQ003) E
+      *          O ARQUIVO INDEXADO USADO PELO SISTEMA CLIENTES
+      *          (CLIENTES-REG, VIDE clientesprojeto.COB). NAO GRAVA
+      *          NADA - APENAS CONFERE E RELATA AS DIVERGENCIAS, PARA
+      *          DESCOBRIR QUAL LAYOUT ESTA DE FATO ATUALIZADO.
+      *AUTHOR  : VITORIA KELLY
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-ARQ ASSIGN TO
+           "C:\cursocobol\DADOS\CLIENTES.txt"
+               ORGANIZATION    IS SEQUENTIAL
+               FILE STATUS     IS FS-CLIENTES.
+
+           SELECT CLIENTES-IDX ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.TXT"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               FILE STATUS     IS FS-IDX
+               RECORD KEY      IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-ARQ.
+       01  REG-CLIENTES.
+           05 REG-ID            PIC 9(04).
+           05 REG-NOME          PIC X(20).
+           05 REG-TELEFONE      PIC X(11).
+
+       FD  CLIENTES-IDX.
+       01  CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+              10 CLIENTES-FONE          PIC 9(12).
+           05 CLIENTES-NOME             PIC X(40).
+           05 CLIENTES-EMAIL            PIC X(30).
+           05 CLIENTES-SITUACAO         PIC X(01).
+              88 CLIENTES-ATIVO         VALUE 'A'.
+              88 CLIENTES-INATIVO       VALUE 'I'.
+           05 CLIENTES-ULTALT           PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       77  FS-CLIENTES                  PIC 9(02) VALUE ZEROS.
+       77  FS-IDX                       PIC 9(02) VALUE ZEROS.
+       77  WRK-QT-ARQ                   PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-IDX                   PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-IGUAIS                PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-DIVERGENTES           PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-SO-NO-ARQ             PIC 9(05) VALUE ZEROS.
+           COPY FSMSGWS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-CONTA-IDX.
+           PERFORM 0300-COMPARA-ARQ-COM-IDX.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR              SECTION.
+           OPEN INPUT CLIENTES-ARQ.
+           PERFORM 9050-TRATA-STATUS.
+           IF FS-CLIENTES NOT = 0
+               DISPLAY "ARQUIVO SEQUENCIAL: " WRK-FS-MSG
+               STOP RUN
+           END-IF.
+           OPEN INPUT CLIENTES-IDX.
+           IF FS-IDX NOT = 0
+               DISPLAY "ARQUIVO INDEXADO NAO FOI ABERTO, STATUS="
+                       FS-IDX
+               STOP RUN
+           END-IF.
+
+      *    CONTA QUANTOS REGISTROS EXISTEM NO ARQUIVO INDEXADO, PARA
+      *    COMPARAR O TOTAL COM O DO ARQUIVO SEQUENCIAL.
+       0200-CONTA-IDX                SECTION.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES-IDX KEY IS NOT LESS CLIENTES-CHAVE
+             INVALID KEY
+               CONTINUE
+           END-START.
+           READ CLIENTES-IDX NEXT RECORD
+           PERFORM UNTIL FS-IDX = 10
+               ADD 1 TO WRK-QT-IDX
+               READ CLIENTES-IDX NEXT RECORD
+           END-PERFORM.
+
+      *    PERCORRE O ARQUIVO SEQUENCIAL E CONFERE CADA REGISTRO CONTRA
+      *    O ARQUIVO INDEXADO PELA CHAVE (TELEFONE).
+       0300-COMPARA-ARQ-COM-IDX      SECTION.
+           READ CLIENTES-ARQ NEXT RECORD
+           PERFORM UNTIL FS-CLIENTES = 10
+               ADD 1 TO WRK-QT-ARQ
+               MOVE REG-TELEFONE TO CLIENTES-FONE
+               READ CLIENTES-IDX
+                 INVALID KEY
+                   ADD 1 TO WRK-QT-SO-NO-ARQ
+                   DISPLAY "SO NO ARQUIVO SEQUENCIAL: " REG-TELEFONE
+                            " " REG-NOME
+                 NOT INVALID KEY
+                   IF REG-NOME = CLIENTES-NOME(1:20)
+                       ADD 1 TO WRK-QT-IGUAIS
+                   ELSE
+                       ADD 1 TO WRK-QT-DIVERGENTES
+                       DISPLAY "NOME DIVERGENTE, TELEFONE "
+                                REG-TELEFONE
+                       DISPLAY "  SEQUENCIAL: " REG-NOME
+                       DISPLAY "  INDEXADO..: " CLIENTES-NOME
+                   END-IF
+               END-READ
+               READ CLIENTES-ARQ NEXT RECORD
+           END-PERFORM.
+
+       0400-FINALIZAR                SECTION.
+           DISPLAY "================ RECONCILIACAO ================".
+           DISPLAY "TOTAL NO ARQUIVO SEQUENCIAL (ARQ)...: " WRK-QT-ARQ.
+           DISPLAY "TOTAL NO ARQUIVO INDEXADO (CLIENTES).: " WRK-QT-IDX.
+           DISPLAY "REGISTROS IGUAIS NAS DUAS FONTES.....: "
+                    WRK-QT-IGUAIS.
+           DISPLAY "REGISTROS COM NOME DIVERGENTE........: "
+                    WRK-QT-DIVERGENTES.
+           DISPLAY "REGISTROS SO NO ARQUIVO SEQUENCIAL...: "
+                    WRK-QT-SO-NO-ARQ.
+           IF WRK-QT-ARQ NOT = WRK-QT-IDX
+               DISPLAY "** DIVERGENCIA DE CONTAGEM: ARQ E CLIENTES "
+                       "NAO BATEM **"
+           ELSE
+               DISPLAY "CONTAGEM OK: ARQ E CLIENTES BATEM"
+           END-IF.
+           CLOSE CLIENTES-ARQ.
+           CLOSE CLIENTES-IDX.
+
+           COPY FSTRATA.
