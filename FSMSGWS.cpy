@@ -0,0 +1,6 @@
+      ******************************************************************
+      *OBJETIVO: AREA DE TRABALHO PARA A MENSAGEM DECODIFICADA DO
+      *          FILE STATUS (VIDE FSTRATA.cpy). COPY NA WORKING-STORAGE
+      *          SECTION DO PROGRAMA.
+      ******************************************************************
+       77  WRK-FS-MSG                   PIC X(30) VALUE SPACES.
