@@ -0,0 +1,46 @@
+      ******************************************************************
+      *OBJETIVO: DECOMPOE WRK-DATA-RAW (AAAAMMDD) EM WRK-ANO/WRK-MES/
+      *          WRK-DIA E VALIDA OS INTERVALOS (MESES DE 30/31 DIAS,
+      *          ANOS BISSEXTOS PARA FEVEREIRO E JANELA DE SECULO
+      *          1900-2999 PARA O ANO). COPY NA PROCEDURE DIVISION.
+      *          REQUER QUE O PROGRAMA TENHA COPY DATAWS NA
+      *          WORKING-STORAGE SECTION.
+      ******************************************************************
+       9060-DATA-SPLIT.
+           MOVE WRK-DATA-RAW(1:4) TO WRK-ANO.
+           MOVE WRK-DATA-RAW(5:2) TO WRK-MES.
+           MOVE WRK-DATA-RAW(7:2) TO WRK-DIA.
+           PERFORM 9070-VALIDA-DATA.
+
+       9070-VALIDA-DATA.
+           MOVE 'S' TO WRK-DATA-VALIDA.
+           IF WRK-MES < 1 OR WRK-MES > 12
+               MOVE 'N' TO WRK-DATA-VALIDA
+           ELSE
+               EVALUATE TRUE
+                   WHEN WRK-MES = 4 OR WRK-MES = 6 OR WRK-MES = 9
+                                    OR WRK-MES = 11
+                       IF WRK-DIA < 1 OR WRK-DIA > 30
+                           MOVE 'N' TO WRK-DATA-VALIDA
+                       END-IF
+                   WHEN WRK-MES = 2
+                       IF FUNCTION MOD(WRK-ANO, 4) = 0 AND
+                          (FUNCTION MOD(WRK-ANO, 100) NOT = 0 OR
+                           FUNCTION MOD(WRK-ANO, 400) = 0)
+                           IF WRK-DIA < 1 OR WRK-DIA > 29
+                               MOVE 'N' TO WRK-DATA-VALIDA
+                           END-IF
+                       ELSE
+                           IF WRK-DIA < 1 OR WRK-DIA > 28
+                               MOVE 'N' TO WRK-DATA-VALIDA
+                           END-IF
+                       END-IF
+                   WHEN OTHER
+                       IF WRK-DIA < 1 OR WRK-DIA > 31
+                           MOVE 'N' TO WRK-DATA-VALIDA
+                       END-IF
+               END-EVALUATE
+           END-IF.
+           IF WRK-ANO < 1900 OR WRK-ANO > 2999
+               MOVE 'N' TO WRK-DATA-VALIDA
+           END-IF.
