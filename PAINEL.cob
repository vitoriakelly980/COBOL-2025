@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAINEL.
+      ******************************************************************
+      *OBJETIVO: PAINEL UNICO DE ENTRADA PARA OS PROGRAMAS AVULSOS DESTA
+      *          OFICINA (EXERCICIOS + SISTEMA DE CLIENTES). CHAMA CADA
+      *          UM PELO PROGRAM-ID, DO MESMO JEITO QUE O
+      *          0001-PRINCIPAL DE CLIENTES (clientesprojeto.COB) FAZ
+      *          DISPATCH DAS SUAS PROPRIAS OPCOES DE MENU, SO QUE AQUI
+      *          CADA "OPCAO" E UM PROGRAMA SEPARADO.
+      *          OS PROGRAMAS CHAMADOS TERMINAM COM GOBACK (EM VEZ DE
+      *          STOP RUN) PARA VOLTAREM AO PAINEL EM VEZ DE ENCERRAR O
+      *          RUN UNIT INTEIRO; RODADOS SOZINHOS (FORA DO PAINEL)
+      *          SE COMPORTAM EXATAMENTE COMO ANTES, JA QUE GOBACK NO
+      *          NIVEL MAIS EXTERNO EQUIVALE A STOP RUN.
+      *AUTHOR  : VITORIA KELLY
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO                    PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                   SECTION.
+           PERFORM UNTIL WRK-OPCAO = 'X'
+               PERFORM 0100-MONTAMENU
+               PERFORM 0200-DESPACHA
+           END-PERFORM.
+           DISPLAY "FIM DO PAINEL".
+           STOP RUN.
+
+       0100-MONTAMENU                   SECTION.
+           DISPLAY " ".
+           DISPLAY "============ PAINEL DE PROGRAMAS =============".
+           DISPLAY " 1 - ARQ001      (LEITURA DO 1O REGISTRO)".
+           DISPLAY " 2 - ARQ002      (CONSULTA CLIENTE POR ID)".
+           DISPLAY " 3 - ARQ003      (LEITURA COMPLETA / CSV)".
+           DISPLAY " 4 - PROGRAM13   (MEDIA DE NOTAS / TURMA)".
+           DISPLAY " 5 - PROGRAM14   (TABUADA)".
+           DISPLAY " 6 - PROGRAMA15  (DATA POR EXTENSO)".
+           DISPLAY " 7 - ATIVIDADE01 (CONVERSOR DE MOEDA)".
+           DISPLAY " 8 - ATIVIDADE02 (CALCULO DE IMC)".
+           DISPLAY " 9 - PAGCONTAS   (PAGAMENTO DE CONTAS)".
+           DISPLAY "10 - EXERCICIOIF-ELSE (CALCULO DE FRETE)".
+           DISPLAY "11 - OPERADORES  (OPERACOES ARITMETICAS)".
+           DISPLAY "12 - PROGRAM02   (CADASTRO DE FUNCIONARIO)".
+           DISPLAY "13 - PROGRAM03   (SUBTRACAO / LEDGER)".
+           DISPLAY "14 - PROGRAM05   (SEPARA DATA EM DIA/MES/ANO)".
+           DISPLAY "15 - CLIENTES    (SISTEMA DE GESTAO DE CLIENTES)".
+           DISPLAY " X - SAIR".
+           DISPLAY "================================================".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WRK-OPCAO.
+
+       0200-DESPACHA                    SECTION.
+           EVALUATE WRK-OPCAO
+             WHEN "1"
+               CALL "ARQ001"
+             WHEN "2"
+               CALL "ARQ002"
+             WHEN "3"
+               CALL "ARQ003"
+             WHEN "4"
+               CALL "PROGRAM13"
+             WHEN "5"
+               CALL "PROGRAM14"
+             WHEN "6"
+               CALL "PROGRAMA15"
+             WHEN "7"
+               CALL "ATIVIDADE01"
+             WHEN "8"
+               CALL "ATIVIDADE02"
+             WHEN "9"
+               CALL "PAGCONTAS"
+             WHEN "10"
+               CALL "EXERCICIOIF-ELSE"
+             WHEN "11"
+               CALL "OPERADORES"
+             WHEN "12"
+               CALL "PROGRAM02"
+             WHEN "13"
+               CALL "PROGRAM03"
+             WHEN "14"
+               CALL "PROGRAM05"
+             WHEN "15"
+               CALL "CLIENTES"
+             WHEN "X"
+               CONTINUE
+             WHEN OTHER
+               DISPLAY "OPCAO INVALIDA. VALIDAS: 1-15 OU X"
+           END-EVALUATE.
