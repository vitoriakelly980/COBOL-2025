@@ -1,38 +1,93 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATIVIDADE02.
-      ******************************************************************
-      * Autor: VITORIA KELLY
-      * Data: 08-05-2025
-      * Assunto: CALCULO IMC
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-PESO    PIC 9(03)V99   VALUE ZEROS.
-       77  WRK-ALTURA  PIC 9(03)V99   VALUE ZEROS.
-       77  WRK-IMC     PIC 9(03)V99   VALUE ZEROS.
-       77  WRK-IMC2    PIC Z.Z9,99    VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0100-RECEBER.
-           DISPLAY "DIGITE O PESO "
-           ACCEPT WRK-PESO.
-
-           DISPLAY "DIGITE A ALTURA "
-           ACCEPT WRK-ALTURA.
-
-       0200-CALCULAR.
-           COMPUTE WRK-IMC = WRK-PESO / (WRK-ALTURA * WRK-ALTURA).
-           MOVE WRK-IMC TO WRK-IMC2.
-
-       0300-MOSTRAR.
-
-           DISPLAY "SEU IMC "  WRK-IMC2.
-
-       0400-FINALIZAR     SECTION.
-            STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATIVIDADE02.
+      ******************************************************************
+      * Autor: VITORIA KELLY
+      * Data: 08-05-2025
+      * Assunto: CALCULO IMC
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTIMC ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\HISTIMC.LOG.TXT"
+               ORGANIZATION    IS SEQUENTIAL
+               FILE STATUS     IS FS-HISTIMC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTIMC.
+       01  HISTIMC-REG.
+           05 HISTIMC-PACIENTE     PIC X(30).
+           05 HISTIMC-PESO         PIC 9(03)V99.
+           05 HISTIMC-ALTURA       PIC 9(03)V99.
+           05 HISTIMC-IMC          PIC 9(03)V99.
+           05 HISTIMC-CLASSIFICACAO PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-PACIENTE PIC X(30)      VALUE SPACES.
+       77  WRK-PESO    PIC 9(03)V99   VALUE ZEROS.
+       77  WRK-ALTURA  PIC 9(03)V99   VALUE ZEROS.
+       77  WRK-IMC     PIC 9(03)V99   VALUE ZEROS.
+       77  WRK-IMC2    PIC Z.Z9,99    VALUE ZEROS.
+       77  WRK-CLASSIFICACAO PIC X(20) VALUE SPACES.
+       77  FS-HISTIMC  PIC 9(02)      VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0100-RECEBER.
+           DISPLAY "DIGITE O NOME DO PACIENTE "
+           ACCEPT WRK-PACIENTE.
+
+           DISPLAY "DIGITE O PESO "
+           ACCEPT WRK-PESO.
+
+           DISPLAY "DIGITE A ALTURA "
+           ACCEPT WRK-ALTURA.
+
+       0200-CALCULAR.
+           COMPUTE WRK-IMC = WRK-PESO / (WRK-ALTURA * WRK-ALTURA).
+           MOVE WRK-IMC TO WRK-IMC2.
+           PERFORM 0250-CLASSIFICAR.
+           PERFORM 0260-GRAVA-HISTORICO.
+
+       0250-CLASSIFICAR.
+           EVALUATE TRUE
+               WHEN WRK-IMC < 18,50
+                   MOVE "ABAIXO DO PESO"     TO WRK-CLASSIFICACAO
+               WHEN WRK-IMC < 25,00
+                   MOVE "PESO NORMAL"        TO WRK-CLASSIFICACAO
+               WHEN WRK-IMC < 30,00
+                   MOVE "SOBREPESO"          TO WRK-CLASSIFICACAO
+               WHEN WRK-IMC < 35,00
+                   MOVE "OBESIDADE GRAU I"   TO WRK-CLASSIFICACAO
+               WHEN WRK-IMC < 40,00
+                   MOVE "OBESIDADE GRAU II"  TO WRK-CLASSIFICACAO
+               WHEN OTHER
+                   MOVE "OBESIDADE GRAU III" TO WRK-CLASSIFICACAO
+           END-EVALUATE.
+
+       0260-GRAVA-HISTORICO.
+           OPEN EXTEND HISTIMC.
+           IF FS-HISTIMC = 35
+               OPEN OUTPUT HISTIMC
+               CLOSE HISTIMC
+               OPEN EXTEND HISTIMC
+           END-IF.
+           MOVE WRK-PACIENTE      TO HISTIMC-PACIENTE.
+           MOVE WRK-PESO          TO HISTIMC-PESO.
+           MOVE WRK-ALTURA        TO HISTIMC-ALTURA.
+           MOVE WRK-IMC           TO HISTIMC-IMC.
+           MOVE WRK-CLASSIFICACAO TO HISTIMC-CLASSIFICACAO.
+           WRITE HISTIMC-REG.
+           CLOSE HISTIMC.
+
+       0300-MOSTRAR.
+
+           DISPLAY "SEU IMC "  WRK-IMC2.
+           DISPLAY "CLASSIFICACAO: " WRK-CLASSIFICACAO.
+
+       0400-FINALIZAR     SECTION.
+            GOBACK.
