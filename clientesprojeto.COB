@@ -1,270 +1,750 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CLIENTES.
-      ******************************************************************
-      *OBJETIVO: SISTEMA DE GEST�O DE CLIENTES
-      *AUTHOR  : VITORIA KELLY
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *****informando onde o arquivo est�
-           SELECT CLIENTES ASSIGN TO
-           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.TXT"
-      *****organiza�ao do arquivo ser� indexada
-               ORGANIZATION    IS INDEXED
-      *****ordem por procura
-               ACCESS MODE     IS DYNAMIC
-               FILE STATUS     IS CLIENTES-STATUS
-               RECORD KEY      IS CLIENTES-CHAVE.
-
-           SELECT RELATO ASSIGN TO
-           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.TXT"
-           ORGANIZATION IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE            SECTION.
-       FD  CLIENTES.
-       01  CLIENTES-REG.
-           05 CLIENTES-CHAVE.
-              10 CLIENTES-FONE          PIC 9(12).
-           05 CLIENTES-NOME             PIC X(09).
-           05 CLIENTES-EMAIL            PIC X(30).
-
-       FD  RELATO.
-       01  RELATO-REG.
-           05 RELATO-DADOS PIC X(79).
-
-
-       WORKING-STORAGE SECTION.
-       77  WRK-OPCAO                    PIC X(01).
-       77  WRK-MODULO                   PIC X(25).
-       77  WRK-TECLA                    PIC X(01).
-       77  CLIENTES-STATUS              PIC 9(02).
-       77  WRK-MSGERRO                  PIC X(30).
-       77  WRK-CONTALINHA               PIC 9(03) VALUE 0.
-       77  WRK-QTREGISTRO               PIC 9(05) VALUE 0.
-
-       SCREEN SECTION.
-       01  TELA.
-           05 LIMPA-TELA.
-              10 BLANK SCREEN.
-              10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
-                 BACKGROUND-COLOR 2.
-              10 LINE 1 COLUMN 50 PIC X(20)
-                 BACKGROUND-COLOR 2 FOREGROUND-COLOR 4
-                   FROM 'SISTEMA DE CLIENTES'.
-              10 LINE 02 COLUMN 1 PIC X(25) ERASE EOL
-                 BACKGROUND-COLOR 1 FROM WRK-MODULO.
-
-       01  MENU.
-           05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
-           05 LINE 08 COLUMN 15 VALUE '2 - 1CONSULTA'.
-           05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
-           05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
-           05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO EM TELA'.
-           05 LINE 12 COLUMN 15 VALUE '6 - RELATORIO EM DISCO'.
-           05 LINE 13 COLUMN 15 VALUE 'X - SAIDA'.
-           05 LINE 14 COLUMN 15 VALUE 'OPCAO:'.
-           05 LINE 14 COLUMN 23 USING WRK-OPCAO.
-
-       01  TELA-REGISTRO.
-           05 CHAVE FOREGROUND-COLOR 2.
-              10 LINE 10 COLUMN 10 VALUE 'TELEFONE'.
-              10 COLUMN PLUS 2 PIC 9(11) USING CLIENTES-FONE
-                 BLANK WHEN ZEROS.
-           05 SS-DADOS.
-              10 LINE 11 COLUMN 10 VALUE 'NOME:.....'.
-              10 COLUMN PLUS 2 PIC X(09) USING CLIENTES-NOME.
-              10 LINE 12 COLUMN 10 VALUE 'EMAIL:.....'.
-              10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-EMAIL.
-
-       01  MOSTRA-ERRO.
-           02 MSG-ERRO.
-           10 LINE 16 COLUMN 01 ERASE EOL
-                      BACKGROUND-COLOR 4.
-           10 LINE 16 COLUMN 10 PIC X(30)
-                 BACKGROUND-COLOR 4
-                 FROM WRK-MSGERRO.
-           10 COLUMN PLUS 2 PIC X(01) USING WRK-TECLA.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL SECTION.
-           PERFORM 1000-INICIAR THRU 1100-MONTATELA.
-           PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
-           PERFORM 3000-FINALIZAR.
-           STOP RUN.
-
-       1000-INICIAR.
-
-           OPEN I-O CLIENTES
-           IF CLIENTES-STATUS EQUAL 35 THEN
-               OPEN OUTPUT CLIENTES
-               CLOSE CLIENTES
-               OPEN I-O CLIENTES
-           END-IF.
-
-       1100-MONTATELA.
-
-           DISPLAY TELA.
-           ACCEPT MENU.
-
-       2000-PROCESSAR.
-
-           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO.
-
-           EVALUATE WRK-OPCAO
-           WHEN 1
-             PERFORM 5000-INCLUIR
-           WHEN 2
-             PERFORM 6000-CONSULTAR
-           WHEN 3
-             PERFORM 7000-ALTERAR
-           WHEN 4
-             PERFORM 8000-EXCLUIR
-           WHEN 5
-             PERFORM 9000-RELATORIOTELA
-           WHEN 6
-             PERFORM 9100-RELATORIODISCO
-           WHEN OTHER
-             IF WRK-OPCAO NOT EQUAL "X"
-                DISPLAY "ENTRE COM A OPCAO CORRETA "
-             END-IF
-           END-EVALUATE.
-
-           PERFORM 1100-MONTATELA.
-
-       3000-FINALIZAR.
-           CLOSE CLIENTES.
-
-       5000-INCLUIR.
-           MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
-           DISPLAY TELA.
-            ACCEPT TELA-REGISTRO.
-           WRITE CLIENTES-REG
-              INVALID KEY
-           MOVE 'JA EXISTE ' TO WRK-MSGERRO
-           ACCEPT MOSTRA-ERRO
-           END-WRITE.
-
-       6000-CONSULTAR.
-           MOVE 'MODULO - CONSULTA ' TO WRK-MODULO.
-           DISPLAY TELA.
-            DISPLAY TELA-REGISTRO.
-             ACCEPT CHAVE.
-              READ CLIENTES
-               INVALID KEY
-           MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
-               NOT INVALID KEY
-           MOVE '---- ENCONTRADO ----- ' TO WRK-MSGERRO
-                 DISPLAY SS-DADOS
-               END-READ.
-              ACCEPT MOSTRA-ERRO.
-
-       8000-EXCLUIR.
-           MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
-           DISPLAY TELA.
-             DISPLAY TELA-REGISTRO.
-               ACCEPT CHAVE.
-                READ CLIENTES
-                 INVALID KEY
-             MOVE 'NAO ENCONTRADO ' TO WRK-MSGERRO
-                   NOT INVALID KEY
-             MOVE 'ENCONTRADO (S / N ? ) ' TO WRK-MSGERRO
-           DISPLAY SS-DADOS
-           END-READ.
-
-                 ACCEPT MOSTRA-ERRO.
-           IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
-               DELETE CLIENTES
-                 INVALID KEY
-                  MOVE 'NAO EXCLUIDO ' TO WRK-MSGERRO
-               ACCEPT MOSTRA-ERRO
-             END-DELETE
-           END-IF.
-
-       7000-ALTERAR.
-           MOVE 'MODULO - ALTERAR ' TO WRK-MODULO.
-           DISPLAY TELA.
-           DISPLAY TELA-REGISTRO.
-            ACCEPT CHAVE.
-             READ CLIENTES
-              IF CLIENTES-STATUS EQUAL 0
-                ACCEPT SS-DADOS
-              REWRITE CLIENTES-REG
-             IF CLIENTES-STATUS EQUAL 0
-              MOVE 'REGISTRO ALTERADO ' TO WRK-MSGERRO
-                ACCEPT MOSTRA-ERRO
-             ELSE
-              MOVE 'REGISTRO NAO ALTERADO ' TO WRK-MSGERRO
-                ACCEPT MOSTRA-ERRO
-                  END-IF
-             ELSE
-              MOVE 'REGISTRO NAO ENCONTRADO ' TO WRK-MSGERRO
-                 ACCEPT MOSTRA-ERRO
-             END-IF.
-
-       9000-RELATORIOTELA.
-
-           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
-           DISPLAY TELA.
-            MOVE 11989340547 TO CLIENTES-FONE.
-           START CLIENTES KEY IS EQUAL CLIENTES-FONE.
-           READ CLIENTES
-            INVALID KEY
-             MOVE 'NENHUM REGISTRO ENCONTRADO ' TO WRK-MSGERRO
-            NOT INVALID KEY
-             DISPLAY 'RELATORIO DE CLIENTES '
-             DISPLAY '----------------------'
-             PERFORM UNTIL CLIENTES-STATUS = 20
-              ADD 1 TO WRK-QTREGISTRO
-             DISPLAY CLIENTES-FONE   ' '
-                     CLIENTES-NOME   ' '
-                     CLIENTES-EMAIL
-                 READ CLIENTES NEXT
-             ADD 1 TO WRK-CONTALINHA
-              IF WRK-CONTALINHA = 10
-                  MOVE 'PRESSIONE ALGUMA TECLA' TO WRK-MSGERRO
-
-           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO
-           DISPLAY TELA
-              DISPLAY 'RELATORIO DE CLIENTES '
-              DISPLAY '----------------------'
-              MOVE 0 TO WRK-CONTALINHA
-             END-IF
-             END-PERFORM
-                 END-READ.
-             MOVE 'REGISTROS LIDOS' TO WRK-MSGERRO.
-
-             MOVE WRK-QTREGISTRO TO WRK-MSGERRO(17:05).
-
-             ACCEPT MOSTRA-ERRO.
-
-       9100-RELATORIODISCO.
-
-           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
-           DISPLAY TELA.
-            MOVE 11989340547 TO CLIENTES-FONE.
-           START CLIENTES KEY EQUAL CLIENTES-FONE.
-           READ CLIENTES
-            INVALID KEY
-              MOVE 'NENHUM REGISTRO ENCONTRADO ' TO WRK-MSGERRO
-                NOT INVALID KEY
-                 OPEN OUTPUT RELATO
-                 PERFORM UNTIL CLIENTES-STATUS = 10
-                  ADD 1 TO WRK-QTREGISTRO
-                 MOVE CLIENTES-REG TO RELATO-REG
-                     WRITE RELATO-REG
-                   READ CLIENTES NEXT
-                  END-PERFORM
-                MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO
-                 END-READ.
-           MOVE 'REGISTROS LIDOS' TO RELATO-REG.
-           MOVE WRK-QTREGISTRO TO RELATO-REG (18:05).
-             WRITE RELATO-REG
-             CLOSE RELATO
-           MOVE WRK-QTREGISTRO TO WRK-MSGERRO(17:05).
-
-             ACCEPT MOSTRA-ERRO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTES.
+      ******************************************************************
+      *OBJETIVO: SISTEMA DE GEST�O DE CLIENTES
+      *AUTHOR  : VITORIA KELLY
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****informando onde o arquivo est�
+           SELECT CLIENTES ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.TXT"
+      *****organiza�ao do arquivo ser� indexada
+               ORGANIZATION    IS INDEXED
+      *****ordem por procura
+               ACCESS MODE     IS DYNAMIC
+               FILE STATUS     IS CLIENTES-STATUS
+               RECORD KEY      IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+           SELECT RELATO ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.RPT.TXT"
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLILOG ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.LOG.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CLILOG-STATUS.
+
+           SELECT CHKPONTO ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.CHK.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CHKPONTO-STATUS.
+
+       DATA DIVISION.
+       FILE            SECTION.
+       FD  CLIENTES.
+       01  CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+              10 CLIENTES-FONE          PIC 9(12).
+           05 CLIENTES-NOME             PIC X(40).
+           05 CLIENTES-EMAIL            PIC X(30).
+           05 CLIENTES-SITUACAO         PIC X(01).
+              88 CLIENTES-ATIVO         VALUE 'A'.
+              88 CLIENTES-INATIVO       VALUE 'I'.
+           05 CLIENTES-ULTALT           PIC X(21).
+
+       FD  RELATO.
+       01  RELATO-REG.
+           05 RELATO-DADOS PIC X(90).
+
+       FD  CLILOG.
+       01  CLILOG-REG.
+           05 CLILOG-OPERACAO           PIC X(08).
+           05 CLILOG-FONE               PIC 9(12).
+           05 CLILOG-DATAHORA           PIC X(21).
+
+      *    GUARDA A CHAVE DO ULTIMO CLIENTES-REG GRAVADO COM SUCESSO NO
+      *    RELATORIO EM DISCO, PARA PERMITIR RETOMAR UM RELATORIO
+      *    INTERROMPIDO (VIDE 9150/9170/9180/9190) SEM REFAZER O
+      *    ARQUIVO INTEIRO.
+       FD  CHKPONTO.
+       01  CHKPONTO-REG.
+           05 CHKPONTO-FONE             PIC 9(12).
+           05 CHKPONTO-QTREGISTRO       PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO                    PIC X(01).
+       77  WRK-MODO-EXEC                PIC X(10) VALUE SPACES.
+       77  WRK-MODULO                   PIC X(25).
+       77  WRK-TECLA                    PIC X(01).
+       77  CLIENTES-STATUS              PIC 9(02).
+       77  WRK-MSGERRO                  PIC X(30).
+       77  WRK-CONTALINHA               PIC 9(03) VALUE 0.
+       77  WRK-QTREGISTRO               PIC 9(05) VALUE 0.
+       77  WRK-FORMATO-REL              PIC X(01) VALUE '1'.
+       77  WRK-CSV-LINHA                PIC X(90).
+       77  CLILOG-STATUS                PIC 9(02).
+       77  WRK-LOG-OPERACAO             PIC X(08).
+       77  WRK-SITUACAO-TXT             PIC X(10).
+       77  WRK-FILTRO-SIT               PIC X(01) VALUE '1'.
+       77  WRK-MODO-BUSCA               PIC X(01).
+       77  WRK-BUSCA-NOME               PIC X(40).
+       77  WRK-MODO-CONSULTA            PIC X(01).
+       77  WRK-BUSCA-DDD                PIC 9(02) VALUE ZEROS.
+       77  WRK-BUSCA-DDD-ED             PIC X(02) VALUE SPACES.
+       77  WRK-EMAIL-OK                 PIC X(01) VALUE 'N'.
+           88 EMAIL-VALIDO              VALUE 'S'.
+       77  WRK-EMAIL-LEN                PIC 9(02) VALUE 0.
+       77  WRK-POS-ARROBA               PIC 9(02) VALUE 0.
+       77  WRK-POS-PONTO                PIC 9(02) VALUE 0.
+       77  WRK-TEM-ESPACO               PIC 9(02) VALUE 0.
+       77  WRK-I                        PIC 9(02) VALUE 0.
+       77  WRK-EMAIL-TRIM               PIC X(30).
+       77  WRK-FONE-OK                  PIC X(01) VALUE 'N'.
+           88 FONE-OK                   VALUE 'S'.
+       77  WRK-FONE-FORMATO-OK          PIC X(01) VALUE 'N'.
+           88 FONE-FORMATO-VALIDA       VALUE 'S'.
+       77  WRK-FONE-DDD                 PIC 9(02) VALUE 0.
+       77  WRK-PAGTAM                   PIC 9(03) VALUE 10.
+       77  WRK-TRAILER-REG              PIC X(30) VALUE SPACES.
+       77  WRK-ULTALT-ED                PIC X(19) VALUE SPACES.
+       77  CHKPONTO-STATUS              PIC 9(02).
+       77  WRK-RETOMAR                  PIC X(01) VALUE 'N'.
+           88 RETOMAR-RELATORIO         VALUE 'S'.
+       77  WRK-CHK-CONTADOR             PIC 9(05) VALUE 0.
+       77  WRK-CHK-INTERVALO            PIC 9(05) VALUE 500.
+       COPY DATAWS.
+
+       SCREEN SECTION.
+       01  TELA.
+           05 LIMPA-TELA.
+              10 BLANK SCREEN.
+              10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                 BACKGROUND-COLOR 2.
+              10 LINE 1 COLUMN 50 PIC X(20)
+                 BACKGROUND-COLOR 2 FOREGROUND-COLOR 4
+                   FROM 'SISTEMA DE CLIENTES'.
+              10 LINE 02 COLUMN 1 PIC X(25) ERASE EOL
+                 BACKGROUND-COLOR 1 FROM WRK-MODULO.
+
+       01  TELA-MENU.
+           05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
+           05 LINE 08 COLUMN 15 VALUE '2 - 1CONSULTA'.
+           05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
+           05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
+           05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO EM TELA'.
+           05 LINE 12 COLUMN 15 VALUE '6 - RELATORIO EM DISCO'.
+           05 LINE 13 COLUMN 15 VALUE '7 - REATIVAR (DESFAZ EXCLUSAO)'.
+           05 LINE 14 COLUMN 15 VALUE 'X - SAIDA'.
+           05 LINE 15 COLUMN 15 VALUE 'OPCAO:'.
+           05 LINE 15 COLUMN 23 USING WRK-OPCAO.
+
+       01  TELA-REGISTRO.
+           05 CHAVE FOREGROUND-COLOR 2.
+              10 LINE 10 COLUMN 10 VALUE 'TELEFONE'.
+              10 COLUMN PLUS 2 PIC 9(11) USING CLIENTES-FONE
+                 BLANK WHEN ZEROS.
+           05 SS-DADOS.
+              10 LINE 11 COLUMN 10 VALUE 'NOME:.....'.
+              10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-NOME.
+              10 LINE 12 COLUMN 10 VALUE 'EMAIL:.....'.
+              10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-EMAIL.
+
+       01  TELA-SITUACAO.
+           05 LINE 13 COLUMN 10 VALUE 'SITUACAO:..'.
+           05 COLUMN PLUS 2 PIC X(10) FROM WRK-SITUACAO-TXT.
+           05 LINE 14 COLUMN 10 VALUE 'ULT.ALTERACAO:'.
+           05 COLUMN PLUS 2 PIC X(19) FROM WRK-ULTALT-ED.
+
+       01  MOSTRA-ERRO.
+           02 MSG-ERRO.
+           10 LINE 16 COLUMN 01 ERASE EOL
+                      BACKGROUND-COLOR 4.
+           10 LINE 16 COLUMN 10 PIC X(30)
+                 BACKGROUND-COLOR 4
+                 FROM WRK-MSGERRO.
+           10 COLUMN PLUS 2 PIC X(01) USING WRK-TECLA.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           ACCEPT WRK-MODO-EXEC FROM COMMAND-LINE.
+           IF WRK-MODO-EXEC(1:5) = 'BATCH'
+               PERFORM 9900-BATCH
+           ELSE
+               PERFORM 1000-INICIAR THRU 1100-MONTATELA
+               PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'
+               PERFORM 3000-FINALIZAR
+           END-IF.
+           GOBACK.
+
+       1000-INICIAR.
+
+           OPEN I-O CLIENTES
+           IF CLIENTES-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+           DISPLAY 'REGISTROS POR PAGINA NO RELATORIO (ENTER=10):'.
+           ACCEPT WRK-PAGTAM.
+           IF WRK-PAGTAM = 0
+               MOVE 10 TO WRK-PAGTAM
+           END-IF.
+
+       1100-MONTATELA.
+
+           DISPLAY TELA.
+           ACCEPT TELA-MENU.
+
+       2000-PROCESSAR.
+
+           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO.
+
+           EVALUATE WRK-OPCAO
+           WHEN 1
+             PERFORM 5000-INCLUIR
+           WHEN 2
+             PERFORM 6000-CONSULTAR
+           WHEN 3
+             PERFORM 7000-ALTERAR
+           WHEN 4
+             PERFORM 8000-EXCLUIR
+           WHEN 5
+             PERFORM 9000-RELATORIOTELA
+           WHEN 6
+             PERFORM 9100-RELATORIODISCO
+           WHEN 7
+             PERFORM 8500-REATIVAR
+           WHEN OTHER
+             IF WRK-OPCAO NOT EQUAL "X"
+                DISPLAY "OPCAO INVALIDA. VALIDAS: 1 2 3 4 5 6 7 X "
+             END-IF
+           END-EVALUATE.
+
+           PERFORM 1100-MONTATELA.
+
+       3000-FINALIZAR.
+           CLOSE CLIENTES.
+
+      *    MODO BATCH: NENHUM ACCEPT/DISPLAY DE TELA, PARA RODAR SEM
+      *    OPERADOR (EX.: JOB NOTURNO AGENDADO). GERA O RELATORIO EM
+      *    DISCO COM OS FORMATOS PADRAO (FIXO, SOMENTE ATIVOS).
+       9900-BATCH.
+           OPEN I-O CLIENTES
+           IF CLIENTES-STATUS EQUAL 35
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+           MOVE '1' TO WRK-FORMATO-REL.
+           MOVE '1' TO WRK-FILTRO-SIT.
+           PERFORM 9150-GERA-RELATORIODISCO.
+           DISPLAY WRK-MSGERRO.
+           CLOSE CLIENTES.
+
+       5000-INCLUIR.
+           MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           MOVE 'N' TO WRK-FONE-OK.
+           PERFORM UNTIL FONE-OK
+               ACCEPT CHAVE
+               PERFORM 9650-VALIDA-FONE
+               IF NOT FONE-FORMATO-VALIDA
+                   MOVE 'TELEFONE INVALIDO ' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+               ELSE
+                   READ CLIENTES
+                     INVALID KEY
+                       MOVE 'S' TO WRK-FONE-OK
+                     NOT INVALID KEY
+                       MOVE 'CLIENTE JA CADASTRADO ' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                   END-READ
+               END-IF
+           END-PERFORM.
+           MOVE 'N' TO WRK-EMAIL-OK.
+           PERFORM UNTIL EMAIL-VALIDO
+               ACCEPT SS-DADOS
+               PERFORM 9600-VALIDA-EMAIL
+               IF NOT EMAIL-VALIDO
+                   MOVE 'EMAIL INVALIDO ' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+               END-IF
+           END-PERFORM.
+           SET CLIENTES-ATIVO TO TRUE.
+           MOVE FUNCTION CURRENT-DATE TO CLIENTES-ULTALT.
+           WRITE CLIENTES-REG
+              INVALID KEY
+           MOVE 'JA EXISTE ' TO WRK-MSGERRO
+           ACCEPT MOSTRA-ERRO
+             NOT INVALID KEY
+           MOVE 'INCLUIR ' TO WRK-LOG-OPERACAO
+           PERFORM 9500-GRAVA-LOG
+           END-WRITE.
+
+       6000-CONSULTAR.
+           MOVE 'MODULO - CONSULTA ' TO WRK-MODULO.
+           DISPLAY TELA.
+            DISPLAY TELA-REGISTRO.
+           DISPLAY 'CONSULTAR POR: 1-TELEFONE/NOME  2-DDD (COD AREA)'.
+           ACCEPT WRK-MODO-CONSULTA.
+           IF WRK-MODO-CONSULTA = '2'
+               PERFORM 6950-BUSCA-DDD
+               ACCEPT MOSTRA-ERRO
+           ELSE
+             PERFORM 6900-BUSCA-NOME
+             IF WRK-MODO-BUSCA NOT = '2'
+                ACCEPT CHAVE
+             END-IF
+              READ CLIENTES
+               INVALID KEY
+           MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+               NOT INVALID KEY
+           MOVE '---- ENCONTRADO ----- ' TO WRK-MSGERRO
+                 DISPLAY SS-DADOS
+                 IF CLIENTES-ATIVO
+                     MOVE 'ATIVO' TO WRK-SITUACAO-TXT
+                 ELSE
+                     MOVE 'INATIVO' TO WRK-SITUACAO-TXT
+                 END-IF
+                 PERFORM 9660-FORMATA-ULTALT
+                 DISPLAY TELA-SITUACAO
+               END-READ
+              ACCEPT MOSTRA-ERRO
+           END-IF.
+
+      *    LISTA TODOS OS CLIENTES CUJO TELEFONE COMECA PELO DDD
+      *    INFORMADO, VIA START/READ NEXT (SEMELHANTE A
+      *    9000-RELATORIOTELA).
+       6950-BUSCA-DDD.
+           DISPLAY 'DIGITE O DDD (CODIGO DE AREA, 2 DIGITOS) :'.
+           ACCEPT WRK-BUSCA-DDD.
+           MOVE WRK-BUSCA-DDD TO WRK-BUSCA-DDD-ED.
+      *    CLIENTES-FONE E PIC 9(12) MAS SO TEM 11 DIGITOS
+      *    SIGNIFICATIVOS (ZERO DE PREENCHIMENTO NA POSICAO 1), ENTAO
+      *    O DDD PRECISA SER DESLOCADO PARA AS POSICOES 2-3, NAO 1-2.
+           COMPUTE CLIENTES-FONE = WRK-BUSCA-DDD * 1000000000.
+           MOVE 0 TO WRK-QTREGISTRO.
+           START CLIENTES KEY IS NOT LESS CLIENTES-CHAVE
+             INVALID KEY
+               MOVE 'NENHUM REGISTRO ENCONTRADO ' TO WRK-MSGERRO
+             NOT INVALID KEY
+               READ CLIENTES NEXT RECORD
+               PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                          OR CLIENTES-FONE(2:2) NOT = WRK-BUSCA-DDD-ED
+                   ADD 1 TO WRK-QTREGISTRO
+                   DISPLAY 'TELEFONE: ' CLIENTES-FONE
+                           '  NOME: ' CLIENTES-NOME
+                   READ CLIENTES NEXT RECORD
+               END-PERFORM
+               IF WRK-QTREGISTRO = 0
+                   MOVE 'NENHUM REGISTRO ENCONTRADO ' TO WRK-MSGERRO
+               ELSE
+                   PERFORM 9550-MONTA-TRAILER
+                   MOVE WRK-TRAILER-REG TO WRK-MSGERRO
+               END-IF
+           END-START.
+
+       8000-EXCLUIR.
+           MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
+           DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
+               PERFORM 6900-BUSCA-NOME.
+               IF WRK-MODO-BUSCA NOT = '2'
+                  ACCEPT CHAVE
+               END-IF.
+                READ CLIENTES
+                 INVALID KEY
+             MOVE 'NAO ENCONTRADO ' TO WRK-MSGERRO
+                   NOT INVALID KEY
+             MOVE 'ENCONTRADO (S / N ? ) ' TO WRK-MSGERRO
+           DISPLAY SS-DADOS
+           END-READ.
+
+                 ACCEPT MOSTRA-ERRO.
+           IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
+               SET CLIENTES-INATIVO TO TRUE
+               REWRITE CLIENTES-REG
+                 INVALID KEY
+                  MOVE 'NAO EXCLUIDO ' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+                 NOT INVALID KEY
+                  MOVE 'EXCLUIR ' TO WRK-LOG-OPERACAO
+                  PERFORM 9500-GRAVA-LOG
+             END-REWRITE
+           END-IF.
+
+       8500-REATIVAR.
+           MOVE 'MODULO - REATIVAR ' TO WRK-MODULO.
+           DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
+               PERFORM 6900-BUSCA-NOME.
+               IF WRK-MODO-BUSCA NOT = '2'
+                  ACCEPT CHAVE
+               END-IF.
+                READ CLIENTES
+                 INVALID KEY
+             MOVE 'NAO ENCONTRADO ' TO WRK-MSGERRO
+                   NOT INVALID KEY
+             IF CLIENTES-INATIVO
+               MOVE 'REATIVAR ESTE REGISTRO (S / N ? ) ' TO WRK-MSGERRO
+               DISPLAY SS-DADOS
+             ELSE
+               MOVE 'REGISTRO JA ESTA ATIVO ' TO WRK-MSGERRO
+             END-IF
+           END-READ.
+
+                 ACCEPT MOSTRA-ERRO.
+           IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
+                                AND CLIENTES-INATIVO
+               SET CLIENTES-ATIVO TO TRUE
+               REWRITE CLIENTES-REG
+                 INVALID KEY
+                  MOVE 'NAO REATIVADO ' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+                 NOT INVALID KEY
+                  MOVE 'REATIVAR' TO WRK-LOG-OPERACAO
+                  PERFORM 9500-GRAVA-LOG
+                  MOVE 'REGISTRO REATIVADO ' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+             END-REWRITE
+           END-IF.
+
+       7000-ALTERAR.
+           MOVE 'MODULO - ALTERAR ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+            PERFORM 6900-BUSCA-NOME.
+            IF WRK-MODO-BUSCA NOT = '2'
+               ACCEPT CHAVE
+            END-IF.
+            PERFORM 9650-VALIDA-FONE.
+            IF NOT FONE-FORMATO-VALIDA
+               MOVE 'TELEFONE INVALIDO ' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+            ELSE
+             READ CLIENTES
+              IF CLIENTES-STATUS EQUAL 0
+                MOVE 'N' TO WRK-EMAIL-OK
+                PERFORM UNTIL EMAIL-VALIDO
+                    ACCEPT SS-DADOS
+                    PERFORM 9600-VALIDA-EMAIL
+                    IF NOT EMAIL-VALIDO
+                        MOVE 'EMAIL INVALIDO ' TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                    END-IF
+                END-PERFORM
+              MOVE FUNCTION CURRENT-DATE TO CLIENTES-ULTALT
+              REWRITE CLIENTES-REG
+             IF CLIENTES-STATUS EQUAL 0
+              MOVE 'REGISTRO ALTERADO ' TO WRK-MSGERRO
+                ACCEPT MOSTRA-ERRO
+                MOVE 'ALTERAR ' TO WRK-LOG-OPERACAO
+                PERFORM 9500-GRAVA-LOG
+             ELSE
+              MOVE 'REGISTRO NAO ALTERADO ' TO WRK-MSGERRO
+                ACCEPT MOSTRA-ERRO
+                  END-IF
+             ELSE
+              MOVE 'REGISTRO NAO ENCONTRADO ' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+             END-IF
+            END-IF.
+
+       9000-RELATORIOTELA.
+
+           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
+           MOVE 0 TO WRK-QTREGISTRO.
+           DISPLAY TELA.
+           DISPLAY 'LISTAR: 1-SOMENTE ATIVOS  2-TODOS'.
+           ACCEPT WRK-FILTRO-SIT.
+           IF WRK-FILTRO-SIT NOT = '2'
+               MOVE '1' TO WRK-FILTRO-SIT
+           END-IF.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS CLIENTES-CHAVE.
+           READ CLIENTES
+            INVALID KEY
+             MOVE 'NENHUM REGISTRO ENCONTRADO ' TO WRK-MSGERRO
+            NOT INVALID KEY
+             DISPLAY 'RELATORIO DE CLIENTES '
+             DISPLAY '----------------------'
+             PERFORM UNTIL CLIENTES-STATUS = 10
+              IF WRK-FILTRO-SIT = '2' OR CLIENTES-ATIVO
+               ADD 1 TO WRK-QTREGISTRO
+             DISPLAY CLIENTES-FONE   ' '
+                     CLIENTES-NOME   ' '
+                     CLIENTES-EMAIL
+              END-IF
+                 READ CLIENTES NEXT
+             ADD 1 TO WRK-CONTALINHA
+              IF WRK-CONTALINHA = WRK-PAGTAM
+                  MOVE 'PRESSIONE ALGUMA TECLA' TO WRK-MSGERRO
+
+           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO
+           DISPLAY TELA
+              DISPLAY 'RELATORIO DE CLIENTES '
+              DISPLAY '----------------------'
+              MOVE 0 TO WRK-CONTALINHA
+             END-IF
+             END-PERFORM
+                 END-READ.
+             PERFORM 9550-MONTA-TRAILER.
+             MOVE WRK-TRAILER-REG TO WRK-MSGERRO.
+
+             ACCEPT MOSTRA-ERRO.
+
+       9100-RELATORIODISCO.
+
+           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY 'FORMATO: 1-FIXO  2-CSV'.
+           ACCEPT WRK-FORMATO-REL.
+           IF WRK-FORMATO-REL NOT = '2'
+               MOVE '1' TO WRK-FORMATO-REL
+           END-IF.
+           DISPLAY 'LISTAR: 1-SOMENTE ATIVOS  2-TODOS'.
+           ACCEPT WRK-FILTRO-SIT.
+           IF WRK-FILTRO-SIT NOT = '2'
+               MOVE '1' TO WRK-FILTRO-SIT
+           END-IF.
+           PERFORM 9150-GERA-RELATORIODISCO.
+           ACCEPT MOSTRA-ERRO.
+
+      *    NUCLEO DO RELATORIO EM DISCO, SEM NENHUM ACCEPT DE TELA:
+      *    USA O QUE JA ESTIVER EM WRK-FORMATO-REL/WRK-FILTRO-SIT.
+      *    CHAMADO PELA TELA INTERATIVA (9100) E PELO MODO BATCH
+      *    (9900-BATCH).
+       9150-GERA-RELATORIODISCO.
+           MOVE 0 TO WRK-CHK-CONTADOR.
+           PERFORM 9170-LE-CHECKPOINT.
+           IF RETOMAR-RELATORIO
+               OPEN EXTEND RELATO
+               START CLIENTES KEY IS NOT LESS CLIENTES-CHAVE
+                 INVALID KEY
+                   CONTINUE
+               END-START
+           ELSE
+               MOVE ZEROS TO CLIENTES-FONE
+               START CLIENTES KEY IS NOT LESS CLIENTES-CHAVE
+                 INVALID KEY
+                   CONTINUE
+               END-START
+               OPEN OUTPUT RELATO
+               PERFORM 9560-GRAVA-CABECALHO
+           END-IF.
+           READ CLIENTES
+            INVALID KEY
+              MOVE 'NENHUM REGISTRO ENCONTRADO ' TO WRK-MSGERRO
+                NOT INVALID KEY
+                 IF RETOMAR-RELATORIO
+                     READ CLIENTES NEXT
+                 END-IF
+                 PERFORM UNTIL CLIENTES-STATUS = 10
+                  IF WRK-FILTRO-SIT = '2' OR CLIENTES-ATIVO
+                   ADD 1 TO WRK-QTREGISTRO
+                   IF WRK-FORMATO-REL = '2'
+                      MOVE SPACES TO WRK-CSV-LINHA
+                      STRING CLIENTES-FONE    DELIMITED BY SIZE
+                             ','              DELIMITED BY SIZE
+                             CLIENTES-NOME    DELIMITED BY SIZE
+                             ','              DELIMITED BY SIZE
+                             CLIENTES-EMAIL   DELIMITED BY SIZE
+                        INTO WRK-CSV-LINHA
+                      END-STRING
+                      MOVE WRK-CSV-LINHA TO RELATO-REG
+                   ELSE
+                      MOVE SPACES TO RELATO-REG
+                      STRING CLIENTES-FONE      DELIMITED BY SIZE
+                             CLIENTES-NOME      DELIMITED BY SIZE
+                             CLIENTES-EMAIL     DELIMITED BY SIZE
+                             CLIENTES-SITUACAO  DELIMITED BY SIZE
+                        INTO RELATO-REG
+                      END-STRING
+                   END-IF
+                     WRITE RELATO-REG
+                     ADD 1 TO WRK-CHK-CONTADOR
+                     IF WRK-CHK-CONTADOR = WRK-CHK-INTERVALO
+                         PERFORM 9180-GRAVA-CHECKPOINT
+                         MOVE 0 TO WRK-CHK-CONTADOR
+                     END-IF
+                  END-IF
+                   READ CLIENTES NEXT
+                  END-PERFORM
+                MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO
+                 END-READ.
+           PERFORM 9550-MONTA-TRAILER.
+           MOVE WRK-TRAILER-REG TO RELATO-REG.
+             WRITE RELATO-REG
+             CLOSE RELATO
+           PERFORM 9190-LIMPA-CHECKPOINT.
+           MOVE WRK-TRAILER-REG TO WRK-MSGERRO.
+
+      *    VERIFICA SE EXISTE UM PONTO DE RETOMADA DE UM RELATORIO EM
+      *    DISCO INTERROMPIDO (ARQUIVO CLIENTES.CHK.TXT). SE EXISTIR,
+      *    WRK-RETOMAR FICA 'S' E CLIENTES-FONE RECEBE A ULTIMA CHAVE
+      *    GRAVADA PARA O START RETOMAR DAQUELE PONTO EM DIANTE.
+       9170-LE-CHECKPOINT.
+           MOVE 'N' TO WRK-RETOMAR.
+           MOVE 0 TO WRK-QTREGISTRO.
+           OPEN INPUT CHKPONTO.
+           IF CHKPONTO-STATUS = 0
+               READ CHKPONTO
+                 NOT AT END
+                   MOVE CHKPONTO-FONE       TO CLIENTES-FONE
+                   MOVE CHKPONTO-QTREGISTRO TO WRK-QTREGISTRO
+                   MOVE 'S' TO WRK-RETOMAR
+               END-READ
+               CLOSE CHKPONTO
+           END-IF.
+
+      *    GRAVA A CHAVE DO ULTIMO REGISTRO JA ESCRITO NO RELATORIO, A
+      *    CADA WRK-CHK-INTERVALO LINHAS, PARA PERMITIR RETOMAR SEM
+      *    REPETIR O ARQUIVO INTEIRO CASO O JOB SEJA INTERROMPIDO.
+       9180-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHKPONTO.
+           MOVE CLIENTES-FONE  TO CHKPONTO-FONE.
+           MOVE WRK-QTREGISTRO TO CHKPONTO-QTREGISTRO.
+           WRITE CHKPONTO-REG.
+           CLOSE CHKPONTO.
+
+      *    RELATORIO CONCLUIDO COM SUCESSO: APAGA O PONTO DE RETOMADA
+      *    PARA QUE A PROXIMA EXECUCAO COMECE DO ZERO.
+       9190-LIMPA-CHECKPOINT.
+           OPEN OUTPUT CHKPONTO.
+           CLOSE CHKPONTO.
+
+       9550-MONTA-TRAILER.
+           MOVE SPACES           TO WRK-TRAILER-REG.
+           MOVE 'REGISTROS LIDOS' TO WRK-TRAILER-REG.
+           MOVE WRK-QTREGISTRO    TO WRK-TRAILER-REG(17:05).
+
+      *    CABECALHO DO RELATORIO EM DISCO: TITULO, DATA DA EMISSAO
+      *    E OS ROTULOS DE COLUNA, ESCRITOS ANTES DA 1A LINHA DE
+      *    DETALHE.
+       9560-GRAVA-CABECALHO.
+           ACCEPT WRK-DATA-RAW FROM DATE YYYYMMDD.
+           PERFORM 9060-DATA-SPLIT.
+           MOVE SPACES TO RELATO-REG.
+           MOVE 'RELATORIO DE CLIENTES' TO RELATO-REG.
+           WRITE RELATO-REG.
+           MOVE SPACES TO RELATO-REG.
+           STRING 'DATA DA EMISSAO: ' DELIMITED BY SIZE
+                  WRK-DIA             DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  WRK-MES             DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  WRK-ANO             DELIMITED BY SIZE
+             INTO RELATO-REG
+           END-STRING.
+           WRITE RELATO-REG.
+           MOVE SPACES TO RELATO-REG.
+           IF WRK-FORMATO-REL = '2'
+               MOVE 'TELEFONE,NOME,EMAIL' TO RELATO-REG
+           ELSE
+               MOVE 'TELEFONE     NOME' TO RELATO-REG
+               MOVE 'EMAIL' TO RELATO-REG(53:5)
+               MOVE 'SITUACAO' TO RELATO-REG(83:8)
+           END-IF.
+           WRITE RELATO-REG.
+
+       9500-GRAVA-LOG.
+           OPEN EXTEND CLILOG
+           IF CLILOG-STATUS = 35
+               OPEN OUTPUT CLILOG
+               CLOSE CLILOG
+               OPEN EXTEND CLILOG
+           END-IF.
+           MOVE WRK-LOG-OPERACAO    TO CLILOG-OPERACAO.
+           MOVE CLIENTES-FONE       TO CLILOG-FONE.
+           MOVE FUNCTION CURRENT-DATE TO CLILOG-DATAHORA.
+           WRITE CLILOG-REG.
+           CLOSE CLILOG.
+
+       6900-BUSCA-NOME.
+           DISPLAY 'BUSCAR POR: 1-TELEFONE  2-NOME'.
+           ACCEPT WRK-MODO-BUSCA.
+           IF WRK-MODO-BUSCA = '2'
+               DISPLAY 'DIGITE O NOME :'
+               ACCEPT WRK-BUSCA-NOME
+               MOVE WRK-BUSCA-NOME TO CLIENTES-NOME
+               START CLIENTES KEY IS EQUAL CLIENTES-NOME
+                 INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO ' TO WRK-MSGERRO
+                 NOT INVALID KEY
+                   READ CLIENTES NEXT RECORD
+                   PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                                 OR CLIENTES-NOME NOT = WRK-BUSCA-NOME
+                       DISPLAY 'TELEFONE: ' CLIENTES-FONE
+                               '  NOME: ' CLIENTES-NOME
+                       READ CLIENTES NEXT RECORD
+                   END-PERFORM
+               END-START
+               DISPLAY 'DIGITE O TELEFONE DESEJADO :'
+               ACCEPT CLIENTES-FONE
+           END-IF.
+
+       9600-VALIDA-EMAIL.
+           MOVE 'N' TO WRK-EMAIL-OK.
+           MOVE 0 TO WRK-POS-ARROBA WRK-POS-PONTO WRK-TEM-ESPACO.
+           MOVE FUNCTION TRIM(CLIENTES-EMAIL) TO WRK-EMAIL-TRIM.
+           COMPUTE WRK-EMAIL-LEN = FUNCTION LENGTH(FUNCTION TRIM
+               (CLIENTES-EMAIL)).
+           IF WRK-EMAIL-LEN > 0
+               INSPECT WRK-EMAIL-TRIM(1:WRK-EMAIL-LEN) TALLYING
+                   WRK-TEM-ESPACO FOR ALL SPACE
+               PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > WRK-EMAIL-LEN
+                   IF WRK-EMAIL-TRIM(WRK-I:1) = '@'
+                           AND WRK-POS-ARROBA = 0
+                       MOVE WRK-I TO WRK-POS-ARROBA
+                   END-IF
+                   IF WRK-EMAIL-TRIM(WRK-I:1) = '.'
+                           AND WRK-POS-ARROBA > 0
+                           AND WRK-I > WRK-POS-ARROBA + 1
+                       MOVE WRK-I TO WRK-POS-PONTO
+                   END-IF
+               END-PERFORM
+               IF WRK-TEM-ESPACO = 0
+                       AND WRK-POS-ARROBA > 0
+                       AND WRK-POS-PONTO > 0
+                       AND WRK-POS-PONTO < WRK-EMAIL-LEN
+                   MOVE 'S' TO WRK-EMAIL-OK
+               END-IF
+           END-IF.
+
+      *    VALIDA O FORMATO DE CLIENTES-FONE ANTES DE USA-LO COMO
+      *    CLIENTES-CHAVE: NAO PODE SER TODO ZERO E O DDD PRECISA CAIR
+      *    NUMA FAIXA PLAUSIVEL (11-99). CLIENTES-FONE E PIC 9(12) MAS
+      *    O NUMERO DIGITADO TEM NO MAXIMO 11 DIGITOS SIGNIFICATIVOS
+      *    (TELA-REGISTRO/CHAVE E A ENTRADA MANUAL SAO PIC 9(11)), ENTAO
+      *    O VALOR FICA JUSTIFICADO A DIREITA COM UM ZERO DE PREENCHIMENTO
+      *    NA POSICAO 1 E O DDD REAL CAI EM (2:2), NAO (1:2).
+       9650-VALIDA-FONE.
+           MOVE 'N' TO WRK-FONE-FORMATO-OK.
+           MOVE CLIENTES-FONE(2:2) TO WRK-FONE-DDD.
+           IF CLIENTES-FONE NOT = ZEROS
+                   AND WRK-FONE-DDD >= 11
+               MOVE 'S' TO WRK-FONE-FORMATO-OK
+           END-IF.
+
+      *    MONTA DD/MM/AAAA HH:MM:SS PARA EXIBICAO A PARTIR DO TIMESTAMP
+      *    BRUTO (FUNCTION CURRENT-DATE, 21 POSICOES) GRAVADO EM
+      *    CLIENTES-ULTALT. SE O REGISTRO FOR ANTERIOR A ESTE RECURSO O
+      *    CAMPO FICA EM BRANCO E NADA E EXIBIDO.
+       9660-FORMATA-ULTALT.
+           MOVE SPACES TO WRK-ULTALT-ED.
+           IF CLIENTES-ULTALT(1:8) NUMERIC
+               STRING CLIENTES-ULTALT(7:2)  DELIMITED BY SIZE
+                      '/'                   DELIMITED BY SIZE
+                      CLIENTES-ULTALT(5:2)  DELIMITED BY SIZE
+                      '/'                   DELIMITED BY SIZE
+                      CLIENTES-ULTALT(1:4)  DELIMITED BY SIZE
+                      ' '                   DELIMITED BY SIZE
+                      CLIENTES-ULTALT(9:2)  DELIMITED BY SIZE
+                      ':'                   DELIMITED BY SIZE
+                      CLIENTES-ULTALT(11:2) DELIMITED BY SIZE
+                      ':'                   DELIMITED BY SIZE
+                      CLIENTES-ULTALT(13:2) DELIMITED BY SIZE
+                 INTO WRK-ULTALT-ED
+               END-STRING
+           END-IF.
+
+       COPY DATASPLT.
+
