@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGACLI.
+      ******************************************************************
+      *OBJETIVO: CARGA EM LOTE DO EXTRATO SEQUENCIAL NO FORMATO ARQ
+      *          (REG-ID/REG-NOME/REG-TELEFONE, VIDE ARQ001/ARQ002/
+      *          ARQ003) PARA DENTRO DO ARQUIVO INDEXADO CLIENTES.DAT.TXT
+      *          USADO PELO SISTEMA CLIENTES. REGISTROS COM TELEFONE
+      *          (CHAVE) JA EXISTENTE SAO ATUALIZADOS (REWRITE) EM VEZ
+      *          DE INCLUIDOS.
+      *AUTHOR  : VITORIA KELLY
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-ARQ ASSIGN TO
+           "C:\cursocobol\DADOS\CLIENTES.txt"
+               ORGANIZATION    IS SEQUENTIAL
+               FILE STATUS     IS FS-ARQ.
+
+           SELECT CLIENTES-IDX ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.TXT"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               FILE STATUS     IS FS-IDX
+               RECORD KEY      IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-ARQ.
+       01  REG-CLIENTES.
+           05 REG-ID            PIC 9(04).
+           05 REG-NOME          PIC X(20).
+           05 REG-TELEFONE      PIC X(11).
+
+       FD  CLIENTES-IDX.
+       01  CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+              10 CLIENTES-FONE          PIC 9(12).
+           05 CLIENTES-NOME             PIC X(40).
+           05 CLIENTES-EMAIL            PIC X(30).
+           05 CLIENTES-SITUACAO         PIC X(01).
+              88 CLIENTES-ATIVO         VALUE 'A'.
+              88 CLIENTES-INATIVO       VALUE 'I'.
+           05 CLIENTES-ULTALT           PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       77  FS-ARQ                       PIC 9(02) VALUE ZEROS.
+       77  FS-IDX                       PIC 9(02) VALUE ZEROS.
+       77  WRK-QTCARREGADO              PIC 9(05) VALUE ZEROS.
+       77  WRK-QTATUALIZADO             PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR              SECTION.
+           OPEN INPUT CLIENTES-ARQ.
+           IF FS-ARQ NOT = 0
+               DISPLAY "ARQUIVO DE CARGA NAO FOI ABERTO"
+               STOP RUN
+           END-IF.
+           OPEN I-O CLIENTES-IDX.
+           IF FS-IDX EQUAL 35
+               OPEN OUTPUT CLIENTES-IDX
+               CLOSE CLIENTES-IDX
+               OPEN I-O CLIENTES-IDX
+           END-IF.
+
+      *    SE O TELEFONE (CHAVE) JA EXISTIR NO ARQUIVO INDEXADO, SO
+      *    NOME E ULTALT SAO ATUALIZADOS (REWRITE); EMAIL E SITUACAO
+      *    FICAM COMO ESTAO NO REGISTRO JA CADASTRADO, PARA A CARGA NAO
+      *    APAGAR UM E-MAIL JA PREENCHIDO NEM REATIVAR SOZINHA UM
+      *    CLIENTE QUE FOI EXCLUIDO (CLIENTES-INATIVO).
+       0200-PROCESSAR                SECTION.
+           READ CLIENTES-ARQ NEXT RECORD
+           PERFORM UNTIL FS-ARQ = 10
+               MOVE REG-TELEFONE      TO CLIENTES-FONE
+               READ CLIENTES-IDX
+                 INVALID KEY
+                   MOVE REG-NOME          TO CLIENTES-NOME
+                   MOVE SPACES            TO CLIENTES-EMAIL
+                   SET CLIENTES-ATIVO     TO TRUE
+                   MOVE FUNCTION CURRENT-DATE TO CLIENTES-ULTALT
+                   WRITE CLIENTES-REG
+                     INVALID KEY
+                       DISPLAY "REGISTRO NAO CARREGADO: " REG-TELEFONE
+                     NOT INVALID KEY
+                       ADD 1 TO WRK-QTCARREGADO
+                   END-WRITE
+                 NOT INVALID KEY
+                   MOVE REG-NOME          TO CLIENTES-NOME
+                   MOVE FUNCTION CURRENT-DATE TO CLIENTES-ULTALT
+                   REWRITE CLIENTES-REG
+                     INVALID KEY
+                       DISPLAY "REGISTRO NAO ATUALIZADO: " REG-TELEFONE
+                     NOT INVALID KEY
+                       ADD 1 TO WRK-QTATUALIZADO
+                   END-REWRITE
+               END-READ
+               READ CLIENTES-ARQ NEXT RECORD
+           END-PERFORM.
+
+       0300-FINALIZAR                SECTION.
+           DISPLAY "REGISTROS CARREGADOS  (NOVOS) : " WRK-QTCARREGADO.
+           DISPLAY "REGISTROS ATUALIZADOS (CHAVE JA EXISTIA) : "
+                   WRK-QTATUALIZADO.
+           CLOSE CLIENTES-ARQ.
+           CLOSE CLIENTES-IDX.
