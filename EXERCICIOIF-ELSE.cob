@@ -1,40 +1,56 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERCICIOIF-ELSE.
-      ******************************************************************
-      * Author: VITORIA
-      * Date: 12/03/2024
-      * Purpose: EXEMPLO DE IF E ELSE COM PRODUTOS.
-      * Comments:
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-VALORPRODUTO1    PIC 9(04)V99 VALUE ZEROS.
-       77  WRK-VALORPRODUTO2    PIC 9(04)V99 VALUE ZEROS.
-       77  WRK-FRETE            PIC 9(08)V99 VALUE ZEROS.
-       77  WRK-FRETE-ED         PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0100-RECEBE         SECTION.
-           DISPLAY "DIGITE O VALOR DO PRODUTO1"
-             ACCEPT WRK-VALORPRODUTO1
-
-           DISPLAY "DIGITE O VALOR DO PRODUTO2"
-             ACCEPT WRK-VALORPRODUTO2.
-
-       0150-PROCESSA        SECTION.
-           COMPUTE WRK-FRETE = WRK-VALORPRODUTO1 + WRK-VALORPRODUTO2.
-
-       0200-MOSTRA         SECTION.
-           MOVE WRK-FRETE TO WRK-FRETE-ED
-           DISPLAY "VALOR TOTAL..." WRK-FRETE-ED.
-           IF WRK-FRETE-ED GREATER 1000
-               DISPLAY "FRETE GRÁTIS"
-           ELSE
-               DISPLAY "RETIRADA NA LOJA".
-       0300-FINALIZA       SECTION.
-                    STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIOIF-ELSE.
+      ******************************************************************
+      * Author: VITORIA
+      * Date: 12/03/2024
+      * Purpose: EXEMPLO DE IF E ELSE COM PRODUTOS.
+      * Comments:
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-QT-PRODUTOS      PIC 9(02)    VALUE ZEROS.
+       01  WRK-PRODUTOS-TAB.
+           05 WRK-PRODUTO-ITEM OCCURS 20 TIMES INDEXED BY WRK-I.
+              10 WRK-VALORPRODUTO PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-LIMITE-FRETE     PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-FRETE            PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-FRETE-ED         PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0100-RECEBE         SECTION.
+           DISPLAY "QUANTOS PRODUTOS (1 A 20) : "
+             ACCEPT WRK-QT-PRODUTOS
+           IF WRK-QT-PRODUTOS < 1 OR WRK-QT-PRODUTOS > 20
+               MOVE 1 TO WRK-QT-PRODUTOS
+           END-IF
+
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                     UNTIL WRK-I > WRK-QT-PRODUTOS
+               DISPLAY "DIGITE O VALOR DO PRODUTO " WRK-I
+               ACCEPT WRK-VALORPRODUTO(WRK-I)
+           END-PERFORM
+
+           DISPLAY "VALOR MINIMO DA COMPRA PARA FRETE GRATIS"
+             ACCEPT WRK-LIMITE-FRETE.
+
+       0150-PROCESSA        SECTION.
+           MOVE ZEROS TO WRK-FRETE.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                     UNTIL WRK-I > WRK-QT-PRODUTOS
+               ADD WRK-VALORPRODUTO(WRK-I) TO WRK-FRETE
+           END-PERFORM.
+
+       0200-MOSTRA         SECTION.
+           MOVE WRK-FRETE TO WRK-FRETE-ED
+           DISPLAY "VALOR TOTAL..." WRK-FRETE-ED.
+           IF WRK-FRETE GREATER OR EQUAL WRK-LIMITE-FRETE
+               DISPLAY "FRETE GRÁTIS"
+           ELSE
+               DISPLAY "RETIRADA NA LOJA".
+       0300-FINALIZA       SECTION.
+                    GOBACK.
