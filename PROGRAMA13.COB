@@ -1,58 +1,133 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM13.
-      ******************************************************************
-      * Autor: VITORIA KELLY
-      * Data:
-      * Assunto: EVALUATE
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NOTA1  PIC 9(04)V99 VALUE ZEROS.
-       77  WRK-NOTA2  PIC 9(04)V99 VALUE ZEROS.
-       77  WRK-MEDIA  PIC 9(04)V99 VALUE ZEROS.
-       77  WRK-MEDIA2 PIC Z.ZZZ,99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL                   SECTION.
-
-           PERFORM 0100-INICIALIZAR
-           PERFORM 0200-PROCESSAR
-           PERFORM 0300-FINALIZAR
-           STOP RUN.
-
-       0100-INICIALIZAR                 SECTION.
-
-           DISPLAY "DIGITE A NOTA 1 : "
-           ACCEPT WRK-NOTA1.
-
-           DISPLAY "DIGITE A NOTA 2 : "
-           ACCEPT WRK-NOTA2.
-
-       0200-PROCESSAR                   SECTION.
-
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           MOVE WRK-MEDIA TO WRK-MEDIA2.
-
-
-           EVALUATE TRUE
-              WHEN WRK-MEDIA2 GREATER 10
-              DISPLAY "ENTRE COM NOTAS CORRETAS "
-
-              WHEN WRK-MEDIA2 GREATER 6
-              DISPLAY "APROVADO "
-
-              WHEN OTHER
-              DISPLAY "REPROVADO "
-
-           END-EVALUATE.
-           PERFORM 0100-INICIALIZAR.
-
-       0300-FINALIZAR                    SECTION.
-
-           DISPLAY "FIM DE PROGRAMA".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM13.
+      ******************************************************************
+      * Autor: VITORIA KELLY
+      * Data:
+      * Assunto: EVALUATE
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\TURMA.DAT.TXT"
+               ORGANIZATION    IS SEQUENTIAL
+               FILE STATUS     IS FS-TURMA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA.
+       01  TURMA-REG.
+           05 TURMA-ALUNO        PIC X(30).
+           05 TURMA-QT-NOTAS     PIC 9(02).
+           05 TURMA-NOTA-ITEM OCCURS 10 TIMES.
+              10 TURMA-NOTA      PIC 9(04)V99.
+              10 TURMA-PESO      PIC 9(02)V99.
+           05 TURMA-MEDIA        PIC 9(04)V99.
+           05 TURMA-SITUACAO     PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-ALUNO     PIC X(30)    VALUE SPACES.
+       77  WRK-QT-NOTAS  PIC 9(02)    VALUE ZEROS.
+       01  WRK-NOTA-TAB.
+           05 WRK-NOTA-ITEM OCCURS 10 TIMES INDEXED BY WRK-I.
+              10 WRK-NOTA        PIC 9(04)V99 VALUE ZEROS.
+              10 WRK-PESO        PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-SOMA-NOTAS PIC 9(06)V9999 VALUE ZEROS.
+       77  WRK-SOMA-PESOS PIC 9(04)V99   VALUE ZEROS.
+       77  WRK-MEDIA  PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-MEDIA2 PIC Z.ZZZ,99 VALUE ZEROS.
+       77  WRK-SITUACAO PIC X(10) VALUE SPACES.
+       77  FS-TURMA   PIC 9(02)   VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL                   SECTION.
+
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+           GOBACK.
+
+       0100-INICIALIZAR                 SECTION.
+
+           DISPLAY "DIGITE O NOME DO ALUNO : "
+           ACCEPT WRK-ALUNO.
+
+           DISPLAY "QUANTOS COMPONENTES DE NOTA (1 A 10) : "
+           ACCEPT WRK-QT-NOTAS.
+           IF WRK-QT-NOTAS < 1 OR WRK-QT-NOTAS > 10
+               MOVE 2 TO WRK-QT-NOTAS
+           END-IF.
+
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                     UNTIL WRK-I > WRK-QT-NOTAS
+               DISPLAY "DIGITE A NOTA  " WRK-I " : "
+               ACCEPT WRK-NOTA(WRK-I)
+               PERFORM UNTIL WRK-NOTA(WRK-I) NOT GREATER 10
+                   DISPLAY "NOTA INVALIDA, DIGITE DE 0 A 10 : "
+                   ACCEPT WRK-NOTA(WRK-I)
+               END-PERFORM
+               DISPLAY "DIGITE O PESO  " WRK-I " : "
+               ACCEPT WRK-PESO(WRK-I)
+           END-PERFORM.
+
+       0200-PROCESSAR                   SECTION.
+
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                     UNTIL WRK-I > WRK-QT-NOTAS
+               COMPUTE WRK-SOMA-NOTAS = WRK-SOMA-NOTAS +
+                       (WRK-NOTA(WRK-I) * WRK-PESO(WRK-I))
+               ADD WRK-PESO(WRK-I) TO WRK-SOMA-PESOS
+           END-PERFORM.
+           IF WRK-SOMA-PESOS = ZEROS
+               MOVE ZEROS TO WRK-MEDIA
+           ELSE
+               COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA2.
+
+
+           EVALUATE TRUE
+              WHEN WRK-MEDIA2 GREATER 10
+              DISPLAY "ENTRE COM NOTAS CORRETAS "
+              MOVE "INVALIDA" TO WRK-SITUACAO
+
+              WHEN WRK-MEDIA2 GREATER 6
+              DISPLAY "APROVADO "
+              MOVE "APROVADO" TO WRK-SITUACAO
+
+              WHEN OTHER
+              DISPLAY "REPROVADO "
+              MOVE "REPROVADO" TO WRK-SITUACAO
+
+           END-EVALUATE.
+           PERFORM 0250-GRAVA-TURMA.
+           PERFORM 0100-INICIALIZAR.
+
+       0250-GRAVA-TURMA                 SECTION.
+
+           OPEN EXTEND TURMA.
+           IF FS-TURMA = 35
+               OPEN OUTPUT TURMA
+               CLOSE TURMA
+               OPEN EXTEND TURMA
+           END-IF.
+           MOVE WRK-ALUNO    TO TURMA-ALUNO.
+           MOVE WRK-QT-NOTAS TO TURMA-QT-NOTAS.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                     UNTIL WRK-I > WRK-QT-NOTAS
+               MOVE WRK-NOTA(WRK-I) TO TURMA-NOTA(WRK-I)
+               MOVE WRK-PESO(WRK-I) TO TURMA-PESO(WRK-I)
+           END-PERFORM.
+           MOVE WRK-MEDIA    TO TURMA-MEDIA.
+           MOVE WRK-SITUACAO TO TURMA-SITUACAO.
+           WRITE TURMA-REG.
+           CLOSE TURMA.
+
+       0300-FINALIZAR                    SECTION.
+
+           DISPLAY "FIM DE PROGRAMA".
