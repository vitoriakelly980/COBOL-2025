@@ -1,32 +1,68 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM02.
-      ******************************************************************
-      * Autor: VITORIA KELLY
-      * Data:
-      * Assunto: VARIAVEL COM CASA DECIMAL
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NOME    PIC  X(10)     VALUE SPACES.
-       77  WRK-IDADE   PIC  9(03)     VALUE ZEROS.
-       77  WRK-SALARIO PIC  9(10)V99  VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-            DISPLAY "Digite o nome :"
-            ACCEPT WRK-NOME.
-
-            DISPLAY "Digite a idade :"
-            ACCEPT WRK-IDADE.
-
-            DISPLAY "Digite o salario :"
-            ACCEPT WRK-SALARIO.
-
-            DISPLAY "Nome : " WRK-NOME "Idade :" WRK-IDADE.
-            DISPLAY "Salario :" WRK-SALARIO.
-            STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM02.
+      ******************************************************************
+      * Autor: VITORIA KELLY
+      * Data:
+      * Assunto: VARIAVEL COM CASA DECIMAL
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\FUNCIONARIOS.DAT.TXT"
+               ORGANIZATION    IS SEQUENTIAL
+               FILE STATUS     IS FS-FUNCIONARIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+       01  FUNCIONARIOS-REG.
+           05 FUNCIONARIOS-NOME    PIC X(10).
+           05 FUNCIONARIOS-IDADE   PIC 9(03).
+           05 FUNCIONARIOS-SALARIO PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-NOME    PIC  X(10)     VALUE SPACES.
+       77  WRK-IDADE   PIC  9(03)     VALUE ZEROS.
+       77  WRK-SALARIO PIC  9(10)V99  VALUE ZEROS.
+       77  FS-FUNCIONARIOS PIC 9(02)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+            DISPLAY "Digite o nome :"
+            ACCEPT WRK-NOME.
+
+            DISPLAY "Digite a idade :"
+            ACCEPT WRK-IDADE.
+            PERFORM UNTIL WRK-IDADE >= 14 AND WRK-IDADE <= 100
+                DISPLAY "IDADE INVALIDA, DIGITE DE 14 A 100 :"
+                ACCEPT WRK-IDADE
+            END-PERFORM.
+
+            DISPLAY "Digite o salario :"
+            ACCEPT WRK-SALARIO.
+            PERFORM UNTIL WRK-SALARIO > ZEROS
+                DISPLAY "SALARIO INVALIDO, DIGITE UM VALOR MAIOR "
+                        "QUE ZERO :"
+                ACCEPT WRK-SALARIO
+            END-PERFORM.
+
+            DISPLAY "Nome : " WRK-NOME "Idade :" WRK-IDADE.
+            DISPLAY "Salario :" WRK-SALARIO.
+
+            OPEN EXTEND FUNCIONARIOS.
+            IF FS-FUNCIONARIOS = 35
+                OPEN OUTPUT FUNCIONARIOS
+                CLOSE FUNCIONARIOS
+                OPEN EXTEND FUNCIONARIOS
+            END-IF.
+            MOVE WRK-NOME    TO FUNCIONARIOS-NOME.
+            MOVE WRK-IDADE   TO FUNCIONARIOS-IDADE.
+            MOVE WRK-SALARIO TO FUNCIONARIOS-SALARIO.
+            WRITE FUNCIONARIOS-REG.
+            CLOSE FUNCIONARIOS.
+
+            GOBACK.
