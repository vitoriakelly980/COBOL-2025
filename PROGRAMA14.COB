@@ -1,63 +1,106 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM14.
-      ******************************************************************
-      * Autor: VITORIA KELLY
-      * Data:
-      * Assunto: TIMES - PERFORM - CONTADOR - UNTIL - VARYING
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NUMERO     PIC 9(02) VALUE ZEROS.
-       77  WRK-RESULTADO  PIC 9(03) VALUE ZEROS.
-       77  WRK-RESULTADO2 PIC ZZ.99 VALUE ZEROS.
-       77  WRK-CONTADOR  PIC 9(02)  VALUE 1.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL                   SECTION.
-
-           PERFORM 0100-INICIALIZAR
-           PERFORM 0200-PROCESSAR
-           PERFORM 0300-FINALIZAR
-           STOP RUN.
-
-       0100-INICIALIZAR                 SECTION.
-
-           DISPLAY "QUAL NUMERO "
-           ACCEPT WRK-NUMERO.
-
-       0200-PROCESSAR                   SECTION.
-
-      *****============++++++UNTIL=====================================
-      *****PERFORM UNTIL WRK-CONTADOR GREATER 10
-      *****COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-      *****MOVE WRK-RESULTADO TO WRK-RESULTADO2
-      *****DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO2
-      *****ADD 1 TO WRK-CONTADOR
-      *****END-PERFORM.
-
-      *****==============TIMES==========================================
-      *****PERFORM 10 TIMES
-      *****COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-      *****MOVE WRK-RESULTADO TO WRK-RESULTADO2
-      *****DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO2
-      *****ADD 1 TO WRK-CONTADOR
-      *****END-PERFORM.
-
-           PERFORM VARYING WRK-CONTADOR FROM 10 BY 2
-               UNTIL WRK-CONTADOR GREATER 20
-
-           COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-           MOVE WRK-RESULTADO TO WRK-RESULTADO2
-           DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO2
-
-           END-PERFORM.
-
-       0300-FINALIZAR                    SECTION.
-
-           DISPLAY "FIM DE PROGRAMA ".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM14.
+      ******************************************************************
+      * Autor: VITORIA KELLY
+      * Data:
+      * Assunto: TIMES - PERFORM - CONTADOR - UNTIL - VARYING
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\TABUADA.TXT"
+               ORGANIZATION    IS SEQUENTIAL
+               FILE STATUS     IS FS-TABUADA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA.
+       01  TABUADA-REG      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-NUMERO     PIC 9(02) VALUE ZEROS.
+       77  WRK-RESULTADO  PIC 9(03) VALUE ZEROS.
+       77  WRK-RESULTADO2 PIC ZZ.99 VALUE ZEROS.
+       77  WRK-CONTADOR  PIC 9(02)  VALUE 1.
+       77  WRK-INICIO    PIC 9(02)  VALUE 1.
+       77  WRK-PASSO     PIC 9(02)  VALUE 1.
+       77  WRK-FIM       PIC 9(02)  VALUE 10.
+       77  FS-TABUADA    PIC 9(02)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL                   SECTION.
+
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+           GOBACK.
+
+       0100-INICIALIZAR                 SECTION.
+
+           DISPLAY "QUAL NUMERO "
+           ACCEPT WRK-NUMERO.
+           DISPLAY "TABUADA DE (VALOR INICIAL) : "
+           ACCEPT WRK-INICIO.
+           DISPLAY "PASSO (INCREMENTO) : "
+           ACCEPT WRK-PASSO.
+           PERFORM UNTIL WRK-PASSO > 0
+               DISPLAY "PASSO INVALIDO, DIGITE MAIOR QUE ZERO : "
+               ACCEPT WRK-PASSO
+           END-PERFORM.
+           DISPLAY "ATE (VALOR FINAL) : "
+           ACCEPT WRK-FIM.
+           OPEN OUTPUT TABUADA.
+           IF FS-TABUADA NOT = 0
+               DISPLAY "ARQUIVO TABUADA NAO FOI ABERTO"
+               GOBACK
+           END-IF.
+
+       0200-PROCESSAR                   SECTION.
+
+      *****============++++++UNTIL=====================================
+      *****PERFORM UNTIL WRK-CONTADOR GREATER 10
+      *****COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+      *****MOVE WRK-RESULTADO TO WRK-RESULTADO2
+      *****DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO2
+      *****ADD 1 TO WRK-CONTADOR
+      *****END-PERFORM.
+
+      *****==============TIMES==========================================
+      *****PERFORM 10 TIMES
+      *****COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+      *****MOVE WRK-RESULTADO TO WRK-RESULTADO2
+      *****DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO2
+      *****ADD 1 TO WRK-CONTADOR
+      *****END-PERFORM.
+
+           PERFORM VARYING WRK-CONTADOR FROM WRK-INICIO BY WRK-PASSO
+               UNTIL WRK-CONTADOR GREATER WRK-FIM
+
+           COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+           MOVE WRK-RESULTADO TO WRK-RESULTADO2
+           DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO2
+           PERFORM 0250-GRAVA-LINHA
+
+           END-PERFORM.
+
+       0250-GRAVA-LINHA                 SECTION.
+
+           MOVE SPACES TO TABUADA-REG.
+           STRING WRK-NUMERO     DELIMITED BY SIZE
+                  " X "          DELIMITED BY SIZE
+                  WRK-CONTADOR   DELIMITED BY SIZE
+                  " = "          DELIMITED BY SIZE
+                  WRK-RESULTADO2 DELIMITED BY SIZE
+             INTO TABUADA-REG
+           END-STRING.
+           WRITE TABUADA-REG.
+
+       0300-FINALIZAR                    SECTION.
+
+           CLOSE TABUADA.
+           DISPLAY "FIM DE PROGRAMA ".
