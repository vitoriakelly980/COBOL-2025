@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVCLI.
+      ******************************************************************
+      *OBJETIVO: CONVERSAO UNICA DO LAYOUT ANTIGO DE CLIENTES-REG
+      *          (NOME X(09)) PARA O LAYOUT NOVO (NOME X(40) + SITUACAO)
+      *          Antes de rodar: renomeie o CLIENTES.DAT.TXT atual para
+      *          CLIENTES.DAT.OLD.TXT. Este programa le o arquivo antigo
+      *          e grava um CLIENTES.DAT.TXT novo, pronto para o sistema
+      *          CLIENTES ler no layout atual.
+      *AUTHOR  : VITORIA KELLY
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-ANTIGO ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.OLD.TXT"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS SEQUENTIAL
+               FILE STATUS     IS FS-ANTIGO
+               RECORD KEY      IS OLD-CLIENTES-CHAVE.
+
+           SELECT CLIENTES-NOVO ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CLIENTES.DAT.TXT"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS SEQUENTIAL
+               FILE STATUS     IS FS-NOVO
+               RECORD KEY      IS NEW-CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS NEW-CLIENTES-NOME WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-ANTIGO.
+       01  OLD-CLIENTES-REG.
+           05 OLD-CLIENTES-CHAVE.
+              10 OLD-CLIENTES-FONE       PIC 9(12).
+           05 OLD-CLIENTES-NOME          PIC X(09).
+           05 OLD-CLIENTES-EMAIL         PIC X(30).
+
+       FD  CLIENTES-NOVO.
+       01  NEW-CLIENTES-REG.
+           05 NEW-CLIENTES-CHAVE.
+              10 NEW-CLIENTES-FONE       PIC 9(12).
+           05 NEW-CLIENTES-NOME          PIC X(40).
+           05 NEW-CLIENTES-EMAIL         PIC X(30).
+           05 NEW-CLIENTES-SITUACAO      PIC X(01).
+           05 NEW-CLIENTES-ULTALT        PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       77  FS-ANTIGO                     PIC 9(02) VALUE ZEROS.
+       77  FS-NOVO                       PIC 9(02) VALUE ZEROS.
+       77  WRK-QTCONVERTIDO              PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR              SECTION.
+           OPEN INPUT CLIENTES-ANTIGO.
+           IF FS-ANTIGO NOT = 0
+               DISPLAY "ARQUIVO ANTIGO NAO FOI ABERTO"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CLIENTES-NOVO.
+           IF FS-NOVO NOT = 0
+               DISPLAY "ARQUIVO NOVO NAO FOI ABERTO"
+               STOP RUN
+           END-IF.
+
+       0200-PROCESSAR                SECTION.
+           READ CLIENTES-ANTIGO NEXT RECORD
+           PERFORM UNTIL FS-ANTIGO = 10
+               MOVE OLD-CLIENTES-FONE  TO NEW-CLIENTES-FONE
+               MOVE OLD-CLIENTES-NOME  TO NEW-CLIENTES-NOME
+               MOVE OLD-CLIENTES-EMAIL TO NEW-CLIENTES-EMAIL
+               MOVE 'A'                TO NEW-CLIENTES-SITUACAO
+               MOVE FUNCTION CURRENT-DATE TO NEW-CLIENTES-ULTALT
+               WRITE NEW-CLIENTES-REG
+                 INVALID KEY
+                   DISPLAY "REGISTRO DUPLICADO: " OLD-CLIENTES-FONE
+               END-WRITE
+               ADD 1 TO WRK-QTCONVERTIDO
+               READ CLIENTES-ANTIGO NEXT RECORD
+           END-PERFORM.
+
+       0300-FINALIZAR                SECTION.
+           DISPLAY "REGISTROS CONVERTIDOS: " WRK-QTCONVERTIDO.
+           CLOSE CLIENTES-ANTIGO.
+           CLOSE CLIENTES-NOVO.
