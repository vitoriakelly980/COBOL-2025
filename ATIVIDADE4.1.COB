@@ -1,68 +1,171 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM14.
-      ******************************************************************
-      * Autor: VITORIA KELLY
-      * Data:
-      * Assunto: ATIVIDADE 4 - PAGAMENTO DE CONTAS.
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-      *====== variaveis de mascara =========
-       77  WRK-SALDO2           PIC ZZ.ZZZ,99 VALUE ZEROS.
-       77  WRK-TOTALPAGAMENTOS2 PIC ZZ.ZZZ,99 VALUE ZEROS.
-       77  WRK-SALDOFINAL2      PIC ZZ.ZZZ,99 VALUE ZEROS.
-
-      *====== variaveis de entrada =========
-       77  WRK-SALDO           PIC 9(05)V99  VALUE ZEROS.
-       77  WRK-PAGAMENTOS      PIC 9(05)V99  VALUE ZEROS.
-
-      *====== variaveis de processamento ===
-       77  WRK-TOTALPAGAMENTOS PIC 9(05)V99  VALUE ZEROS.
-       77  WRK-SALDOFINAL      PIC 9(05)V99  VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL                   SECTION.
-
-           PERFORM 0100-INICIALIZAR
-           PERFORM 0200-PROCESSAR
-           PERFORM 0300-FINALIZAR
-           STOP RUN.
-
-       0100-INICIALIZAR                 SECTION.
-
-           DISPLAY "INFORME O SALDO INICIAL : "
-           ACCEPT WRK-SALDO.
-
-
-       0200-PROCESSAR                   SECTION.
-
-           DISPLAY "DIGITE UM PAGAMENTO (0) PARA FINALIZAR"
-           ACCEPT WRK-PAGAMENTOS
-           PERFORM UNTIL WRK-PAGAMENTOS EQUAL 0
-
-                 IF WRK-PAGAMENTOS NOT = 0
-                   ADD WRK-PAGAMENTOS TO WRK-TOTALPAGAMENTOS
-                   DISPLAY "DIGITE UM PAGAMENTO (0) PARA FINALIZAR"
-                   ACCEPT WRK-PAGAMENTOS
-                 END-IF
-
-           END-PERFORM.
-
-           COMPUTE WRK-SALDOFINAL = WRK-SALDO - WRK-TOTALPAGAMENTOS.
-
-           MOVE WRK-SALDO                TO WRK-SALDO2.
-           MOVE WRK-TOTALPAGAMENTOS      TO WRK-TOTALPAGAMENTOS2.
-           MOVE WRK-SALDOFINAL           TO WRK-SALDOFINAL2.
-
-       0300-FINALIZAR                    SECTION.
-
-           DISPLAY "SALDO INICIAL : " WRK-SALDO2.
-           DISPLAY "PAGAMENTOS    : " WRK-TOTALPAGAMENTOS2.
-           DISPLAY "SALDO FINAL   : " WRK-SALDOFINAL2.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAGCONTAS.
+      ******************************************************************
+      * Autor: VITORIA KELLY
+      * Data:
+      * Assunto: ATIVIDADE 4 - PAGAMENTO DE CONTAS.
+      * 2026-08-08 (VK): PROGRAM-ID renomeado de PROGRAM14 para PAGCONTAS
+      *   - colidia com o PROGRAM-ID de PROGRAMA14.COB (tabuada), o que
+      *   impedia as duas rotinas de serem chamadas pelo painel.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAZAO ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\PAGAMENTOS.LOG.TXT"
+               ORGANIZATION    IS SEQUENTIAL
+               FILE STATUS     IS FS-RAZAO.
+
+           SELECT CONTAS ASSIGN TO
+           "C:\CURSOCOBOL\COBOL 2025\DADOS\CONTAS.DAT.TXT"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               FILE STATUS     IS FS-CONTAS
+               RECORD KEY      IS CONTA-NUMERO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAZAO.
+       01  RAZAO-REG.
+           05 RAZAO-CONTA        PIC 9(06).
+           05 RAZAO-SEQ          PIC 9(04).
+           05 RAZAO-PAGAMENTO    PIC 9(05)V99.
+           05 RAZAO-SALDO        PIC S9(05)V99.
+
+       FD  CONTAS.
+       01  CONTA-REG.
+           05 CONTA-NUMERO       PIC 9(06).
+           05 CONTA-NOME         PIC X(30).
+           05 CONTA-SALDO        PIC S9(05)V99.
+
+       WORKING-STORAGE SECTION.
+
+      *====== variaveis de mascara =========
+       77  WRK-SALDO2           PIC -ZZ.ZZZ,99 VALUE ZEROS.
+       77  WRK-TOTALPAGAMENTOS2 PIC ZZ.ZZZ,99 VALUE ZEROS.
+       77  WRK-SALDOFINAL2      PIC -ZZ.ZZZ,99 VALUE ZEROS.
+
+      *====== variaveis de entrada =========
+       77  WRK-SALDO           PIC S9(05)V99 VALUE ZEROS.
+       77  WRK-PAGAMENTOS      PIC 9(05)V99  VALUE ZEROS.
+       77  WRK-CONTA-NUMERO    PIC 9(06)     VALUE ZEROS.
+       77  WRK-CONTA-NOME      PIC X(30)     VALUE SPACES.
+       77  WRK-CONTINUAR       PIC X(01)     VALUE 'S'.
+           88 WRK-CONTINUAR-SIM VALUE 'S'.
+
+      *====== variaveis de processamento ===
+       77  WRK-TOTALPAGAMENTOS PIC 9(05)V99  VALUE ZEROS.
+       77  WRK-SALDOFINAL      PIC S9(05)V99 VALUE ZEROS.
+       77  WRK-SEQ             PIC 9(04)     VALUE ZEROS.
+       77  FS-RAZAO            PIC 9(02)     VALUE ZEROS.
+       77  FS-CONTAS           PIC 9(02)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL                   SECTION.
+
+           PERFORM 0050-ABRIR-CONTAS.
+           PERFORM UNTIL NOT WRK-CONTINUAR-SIM
+               PERFORM 0100-INICIALIZAR
+               PERFORM 0200-PROCESSAR
+               PERFORM 0300-FINALIZAR
+               PERFORM 0350-GRAVA-CONTA
+               DISPLAY "PROCESSAR OUTRA CONTA (S/N) ? "
+               ACCEPT WRK-CONTINUAR
+           END-PERFORM.
+           CLOSE CONTAS.
+           GOBACK.
+
+       0050-ABRIR-CONTAS                SECTION.
+
+           OPEN I-O CONTAS.
+           IF FS-CONTAS = 35
+               OPEN OUTPUT CONTAS
+               CLOSE CONTAS
+               OPEN I-O CONTAS
+           END-IF.
+
+       0100-INICIALIZAR                 SECTION.
+
+           DISPLAY "NUMERO DA CONTA : "
+           ACCEPT WRK-CONTA-NUMERO.
+           MOVE WRK-CONTA-NUMERO TO CONTA-NUMERO.
+           READ CONTAS
+             INVALID KEY
+               DISPLAY "CONTA NOVA - NOME DO TITULAR : "
+               ACCEPT WRK-CONTA-NOME
+               DISPLAY "INFORME O SALDO INICIAL : "
+               ACCEPT WRK-SALDO
+             NOT INVALID KEY
+               MOVE CONTA-NOME  TO WRK-CONTA-NOME
+               MOVE CONTA-SALDO TO WRK-SALDO
+               DISPLAY "CONTA EXISTENTE: " WRK-CONTA-NOME
+                       " SALDO: " WRK-SALDO
+           END-READ.
+           MOVE ZEROS     TO WRK-TOTALPAGAMENTOS.
+           MOVE WRK-SALDO TO WRK-SALDOFINAL.
+
+
+       0200-PROCESSAR                   SECTION.
+
+           DISPLAY "DIGITE UM PAGAMENTO (0) PARA FINALIZAR"
+           ACCEPT WRK-PAGAMENTOS
+           PERFORM UNTIL WRK-PAGAMENTOS EQUAL 0
+
+                 IF WRK-PAGAMENTOS NOT = 0
+                   ADD WRK-PAGAMENTOS TO WRK-TOTALPAGAMENTOS
+                   SUBTRACT WRK-PAGAMENTOS FROM WRK-SALDOFINAL
+                   ADD 1 TO WRK-SEQ
+                   PERFORM 0250-GRAVA-RAZAO
+                   IF WRK-SALDOFINAL < ZEROS
+                       DISPLAY "ATENCAO: SALDO FICOU NEGATIVO APOS "
+                               "ESTE PAGAMENTO"
+                   END-IF
+                   DISPLAY "DIGITE UM PAGAMENTO (0) PARA FINALIZAR"
+                   ACCEPT WRK-PAGAMENTOS
+                 END-IF
+
+           END-PERFORM.
+
+           MOVE WRK-SALDO                TO WRK-SALDO2.
+           MOVE WRK-TOTALPAGAMENTOS      TO WRK-TOTALPAGAMENTOS2.
+           MOVE WRK-SALDOFINAL           TO WRK-SALDOFINAL2.
+
+       0250-GRAVA-RAZAO                 SECTION.
+
+           OPEN EXTEND RAZAO.
+           IF FS-RAZAO = 35
+               OPEN OUTPUT RAZAO
+               CLOSE RAZAO
+               OPEN EXTEND RAZAO
+           END-IF.
+           MOVE WRK-CONTA-NUMERO TO RAZAO-CONTA.
+           MOVE WRK-SEQ        TO RAZAO-SEQ.
+           MOVE WRK-PAGAMENTOS TO RAZAO-PAGAMENTO.
+           MOVE WRK-SALDOFINAL TO RAZAO-SALDO.
+           WRITE RAZAO-REG.
+           CLOSE RAZAO.
+
+       0350-GRAVA-CONTA                 SECTION.
+
+           MOVE WRK-CONTA-NUMERO TO CONTA-NUMERO.
+           MOVE WRK-CONTA-NOME   TO CONTA-NOME.
+           MOVE WRK-SALDOFINAL   TO CONTA-SALDO.
+           WRITE CONTA-REG
+             INVALID KEY
+               REWRITE CONTA-REG
+                 INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR A CONTA"
+               END-REWRITE
+           END-WRITE.
+
+       0300-FINALIZAR                    SECTION.
+
+           DISPLAY "CONTA         : " WRK-CONTA-NUMERO " "
+                   WRK-CONTA-NOME.
+           DISPLAY "SALDO INICIAL : " WRK-SALDO2.
+           DISPLAY "PAGAMENTOS    : " WRK-TOTALPAGAMENTOS2.
+           DISPLAY "SALDO FINAL   : " WRK-SALDOFINAL2.
